@@ -0,0 +1,215 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONRPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT RECON-FILE ASSIGN TO "RECON.RPT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       COPY AUDITSEL.
+       COPY CSVSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD RECON-FILE.
+       01 RECON-RECORD         PIC X(96).
+
+       COPY AUDITFD.
+       COPY CSVFD.
+
+       WORKING-STORAGE SECTION.
+       COPY CLIARGS.
+       COPY AUDITWS.
+       COPY CSVWS.
+       77 TODAY-DATE           PIC X(10).
+       77 CSV-PROGRAM-FIELD    PIC X(8).
+       77 CSV-DATE-FIELD       PIC X(10).
+       77 CSV-FILE-FIELD       PIC X(64).
+       77 CSV-RESULT-FIELD     PIC X(20).
+       77 CSV-PTR              PIC 9(4).
+       77 ROSTER-IDX           PIC 9(2).
+       77 FOUND-IDX            PIC 9(2).
+       77 DISP-ROSTER-IDX      PIC Z(2).
+       77 MISSING-COUNT        PIC 9(2) VALUE 0.
+       77 ZERO-COUNT           PIC 9(2) VALUE 0.
+       77 DISP-MISSING-COUNT   PIC Z(2).
+       77 DISP-ZERO-COUNT      PIC Z(2).
+       77 AUDIT-SUMMARY        PIC X(20).
+       77 ZERO-WARN-TEXT       PIC X(24) VALUE SPACES.
+
+       01 RECON-ROSTER-INIT.
+          05 FILLER PIC X(8)  VALUE "DAY02A".
+          05 FILLER PIC X(20) VALUE "2015 day 2 part 1".
+          05 FILLER PIC X(8)  VALUE "DAY02B".
+          05 FILLER PIC X(20) VALUE "2015 day 2 part 2".
+          05 FILLER PIC X(8)  VALUE "DAY05A".
+          05 FILLER PIC X(20) VALUE "2015 day 5".
+          05 FILLER PIC X(8)  VALUE "DAY06A".
+          05 FILLER PIC X(20) VALUE "2015 day 6".
+          05 FILLER PIC X(8)  VALUE "DAY07A".
+          05 FILLER PIC X(20) VALUE "2015 day 7".
+          05 FILLER PIC X(8)  VALUE "DAY08A".
+          05 FILLER PIC X(20) VALUE "2015 day 8 part 1".
+          05 FILLER PIC X(8)  VALUE "DAY08B".
+          05 FILLER PIC X(20) VALUE "2015 day 8 part 2".
+          05 FILLER PIC X(8)  VALUE "DAY02B25".
+          05 FILLER PIC X(20) VALUE "2025 day 2 part 2".
+          05 FILLER PIC X(8)  VALUE "DAY04B".
+          05 FILLER PIC X(20) VALUE "2025 day 4 part 2".
+       01 RECON-ROSTER REDEFINES RECON-ROSTER-INIT.
+          05 RECON-ENTRY OCCURS 9 TIMES.
+             10 ROSTER-PROGRAM PIC X(8).
+             10 ROSTER-LABEL   PIC X(20).
+
+       01 RECON-STATUS.
+          05 RECON-STATUS-ENTRY OCCURS 9 TIMES.
+             10 ROSTER-RAN       PIC X(1) VALUE "N".
+             10 ROSTER-RESULT    PIC X(20) VALUE SPACES.
+             10 ROSTER-ZERO-FLAG PIC X(1) VALUE "N".
+
+       PROCEDURE DIVISION.
+       MAIN-ROUTINE.
+
+       ACCEPT ARGC FROM ARGUMENT-NUMBER
+
+       DISPLAY 0 UPON ARGUMENT-NUMBER
+       ACCEPT PROGNAME FROM ARGUMENT-VALUE
+
+       MOVE "RESULTS.CSV" TO FILENAME
+       PERFORM BUILD-TODAY-DATE
+
+       IF ARGC > 0
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT ARG FROM ARGUMENT-VALUE
+           MOVE FUNCTION TRIM(ARG) TO FILENAME
+       END-IF
+
+       IF ARGC > 1
+           DISPLAY 2 UPON ARGUMENT-NUMBER
+           ACCEPT ARG FROM ARGUMENT-VALUE
+           MOVE FUNCTION TRIM(ARG) TO TODAY-DATE
+       END-IF
+
+       PERFORM SCAN-RESULTS
+       PERFORM WRITE-RECONCILIATION-REPORT
+
+       MOVE MISSING-COUNT TO DISP-MISSING-COUNT
+       MOVE ZERO-COUNT TO DISP-ZERO-COUNT
+       DISPLAY "did not run = " FUNCTION TRIM(DISP-MISSING-COUNT)
+           ", zero result = " FUNCTION TRIM(DISP-ZERO-COUNT)
+
+       IF MISSING-COUNT > 0 OR ZERO-COUNT > 0
+           MOVE 1 TO RETURN-CODE
+       END-IF
+
+       MOVE "RECONRPT" TO AUDIT-PROGRAM
+       MOVE SPACES TO AUDIT-SUMMARY
+       STRING "missing=" DELIMITED BY SIZE
+           FUNCTION TRIM(DISP-MISSING-COUNT) DELIMITED BY SIZE
+           " zero=" DELIMITED BY SIZE
+           FUNCTION TRIM(DISP-ZERO-COUNT) DELIMITED BY SIZE
+           INTO AUDIT-SUMMARY
+       END-STRING
+       MOVE AUDIT-SUMMARY TO AUDIT-RESULT-TEXT
+       PERFORM WRITE-AUDIT-RECORD
+
+       STOP RUN.
+
+       BUILD-TODAY-DATE.
+           MOVE SPACES TO TODAY-DATE
+           STRING FUNCTION CURRENT-DATE(1:4) DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               FUNCTION CURRENT-DATE(5:2) DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               FUNCTION CURRENT-DATE(7:2) DELIMITED BY SIZE
+               INTO TODAY-DATE
+           END-STRING.
+
+       SCAN-RESULTS.
+           MOVE "N" TO EOF-FLAG
+           OPEN INPUT CSV-FILE
+           IF CSV-STATUS = "00"
+               PERFORM UNTIL EOF-FLAG = "Y"
+                 READ CSV-FILE
+                   AT END
+                     MOVE "Y" TO EOF-FLAG
+                   NOT AT END
+                     PERFORM APPLY-CSV-RECORD
+                 END-READ
+               END-PERFORM
+               CLOSE CSV-FILE
+           END-IF.
+
+       APPLY-CSV-RECORD.
+           MOVE 1 TO CSV-PTR
+           UNSTRING CSV-RECORD DELIMITED BY ","
+               INTO CSV-PROGRAM-FIELD CSV-DATE-FIELD
+                    CSV-FILE-FIELD CSV-RESULT-FIELD
+               WITH POINTER CSV-PTR
+           END-UNSTRING
+           IF FUNCTION TRIM(CSV-DATE-FIELD) = FUNCTION TRIM(TODAY-DATE)
+               MOVE 0 TO FOUND-IDX
+               PERFORM VARYING ROSTER-IDX FROM 1 BY 1
+                   UNTIL ROSTER-IDX > 9
+                 IF ROSTER-PROGRAM(ROSTER-IDX) =
+                     FUNCTION TRIM(CSV-PROGRAM-FIELD)
+                   MOVE ROSTER-IDX TO FOUND-IDX
+                   EXIT PERFORM
+                 END-IF
+               END-PERFORM
+               IF FOUND-IDX > 0
+                   MOVE "Y" TO ROSTER-RAN(FOUND-IDX)
+                   MOVE FUNCTION TRIM(CSV-RESULT-FIELD)
+                       TO ROSTER-RESULT(FOUND-IDX)
+               END-IF
+           END-IF.
+
+       WRITE-RECONCILIATION-REPORT.
+           MOVE 0 TO MISSING-COUNT
+           MOVE 0 TO ZERO-COUNT
+           OPEN OUTPUT RECON-FILE
+           DISPLAY "reconciliation report for "
+               FUNCTION TRIM(TODAY-DATE)
+           PERFORM VARYING ROSTER-IDX FROM 1 BY 1 UNTIL ROSTER-IDX > 9
+             MOVE ROSTER-IDX TO DISP-ROSTER-IDX
+             MOVE SPACES TO ZERO-WARN-TEXT
+             IF ROSTER-RAN(ROSTER-IDX) NOT = "Y"
+                 ADD 1 TO MISSING-COUNT
+                 MOVE SPACES TO RECON-RECORD
+                 STRING FUNCTION TRIM(ROSTER-PROGRAM(ROSTER-IDX))
+                     DELIMITED BY SIZE
+                     " (" DELIMITED BY SIZE
+                     FUNCTION TRIM(ROSTER-LABEL(ROSTER-IDX))
+                     DELIMITED BY SIZE
+                     ") DID NOT RUN" DELIMITED BY SIZE
+                     INTO RECON-RECORD
+                 END-STRING
+             ELSE
+                 IF FUNCTION TRIM(ROSTER-RESULT(ROSTER-IDX)) = "0"
+                     OR FUNCTION TRIM(ROSTER-RESULT(ROSTER-IDX))
+                         = SPACES
+                     MOVE "Y" TO ROSTER-ZERO-FLAG(ROSTER-IDX)
+                     ADD 1 TO ZERO-COUNT
+                     MOVE "- WARNING: zero result"
+                         TO ZERO-WARN-TEXT
+                 END-IF
+                 MOVE SPACES TO RECON-RECORD
+                 STRING FUNCTION TRIM(ROSTER-PROGRAM(ROSTER-IDX))
+                     DELIMITED BY SIZE
+                     " (" DELIMITED BY SIZE
+                     FUNCTION TRIM(ROSTER-LABEL(ROSTER-IDX))
+                     DELIMITED BY SIZE
+                     ") ran, result=" DELIMITED BY SIZE
+                     FUNCTION TRIM(ROSTER-RESULT(ROSTER-IDX))
+                     DELIMITED BY SIZE
+                     " " DELIMITED BY SIZE
+                     FUNCTION TRIM(ZERO-WARN-TEXT) DELIMITED BY SIZE
+                     INTO RECON-RECORD
+                 END-STRING
+             END-IF
+             WRITE RECON-RECORD
+             DISPLAY FUNCTION TRIM(RECON-RECORD)
+           END-PERFORM
+           CLOSE RECON-FILE.
+
+       COPY AUDITPARA.
