@@ -0,0 +1,121 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DRIVER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT MANIFEST-FILE ASSIGN TO FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT SUMMARY-FILE ASSIGN TO "DRIVER.RPT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       COPY AUDITSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD MANIFEST-FILE.
+       01 MANIFEST-RECORD      PIC X(256).
+
+       FD SUMMARY-FILE.
+       01 SUMMARY-RECORD       PIC X(350).
+
+       COPY AUDITFD.
+
+       WORKING-STORAGE SECTION.
+       COPY CLIARGS.
+       COPY AUDITWS.
+       77 PRE-RUN-LINES        PIC 9(6) VALUE 0.
+       77 AUDIT-LINE-NUM       PIC 9(6) VALUE 0.
+       77 JOB-COUNT            PIC 9(4) VALUE 0.
+       77 DISP-JOB-COUNT       PIC Z(4).
+
+       PROCEDURE DIVISION.
+       MAIN-ROUTINE.
+
+       ACCEPT ARGC FROM ARGUMENT-NUMBER
+
+       DISPLAY 0 UPON ARGUMENT-NUMBER
+       ACCEPT PROGNAME FROM ARGUMENT-VALUE
+
+       EVALUATE TRUE
+         WHEN ARGC IS LESS THAN 1
+           DISPLAY "usage: " FUNCTION TRIM(PROGNAME)
+               " <job manifest file>"
+           MOVE 2 TO RETURN-CODE
+           STOP RUN
+       END-EVALUATE
+
+       DISPLAY 1 UPON ARGUMENT-NUMBER
+       ACCEPT ARG FROM ARGUMENT-VALUE
+       MOVE FUNCTION TRIM(ARG) TO FILENAME
+
+       PERFORM COUNT-AUDIT-LINES
+       PERFORM RUN-JOBS
+       PERFORM WRITE-CONSOLIDATED-REPORT
+
+       MOVE JOB-COUNT TO DISP-JOB-COUNT
+       DISPLAY "jobs run = " FUNCTION TRIM(DISP-JOB-COUNT)
+
+       MOVE "DRIVER" TO AUDIT-PROGRAM
+       MOVE FUNCTION TRIM(DISP-JOB-COUNT) TO AUDIT-RESULT-TEXT
+       PERFORM WRITE-AUDIT-RECORD
+
+       STOP RUN.
+
+       COUNT-AUDIT-LINES.
+           MOVE 0 TO PRE-RUN-LINES
+           MOVE "N" TO EOF-FLAG
+           OPEN INPUT AUDIT-FILE
+           IF AUDIT-STATUS = "00"
+               PERFORM UNTIL EOF-FLAG = "Y"
+                 READ AUDIT-FILE
+                   AT END
+                     MOVE "Y" TO EOF-FLAG
+                   NOT AT END
+                     ADD 1 TO PRE-RUN-LINES
+                 END-READ
+               END-PERFORM
+               CLOSE AUDIT-FILE
+           END-IF.
+
+       RUN-JOBS.
+           MOVE "N" TO EOF-FLAG
+           OPEN INPUT MANIFEST-FILE
+           PERFORM UNTIL EOF-FLAG = "Y"
+             READ MANIFEST-FILE
+               AT END
+                 MOVE "Y" TO EOF-FLAG
+               NOT AT END
+                 IF FUNCTION TRIM(MANIFEST-RECORD) NOT = SPACES
+                     ADD 1 TO JOB-COUNT
+                     DISPLAY "running: "
+                         FUNCTION TRIM(MANIFEST-RECORD)
+                     CALL "SYSTEM" USING MANIFEST-RECORD
+                 END-IF
+             END-READ
+           END-PERFORM
+           CLOSE MANIFEST-FILE.
+
+       WRITE-CONSOLIDATED-REPORT.
+           MOVE 0 TO AUDIT-LINE-NUM
+           MOVE "N" TO EOF-FLAG
+           OPEN INPUT AUDIT-FILE
+           OPEN OUTPUT SUMMARY-FILE
+           IF AUDIT-STATUS = "00"
+               PERFORM UNTIL EOF-FLAG = "Y"
+                 READ AUDIT-FILE
+                   AT END
+                     MOVE "Y" TO EOF-FLAG
+                   NOT AT END
+                     ADD 1 TO AUDIT-LINE-NUM
+                     IF AUDIT-LINE-NUM > PRE-RUN-LINES
+                         MOVE AUDIT-RECORD TO SUMMARY-RECORD
+                         WRITE SUMMARY-RECORD
+                         DISPLAY FUNCTION TRIM(AUDIT-RECORD)
+                     END-IF
+                 END-READ
+               END-PERFORM
+               CLOSE AUDIT-FILE
+           END-IF
+           CLOSE SUMMARY-FILE.
+
+       COPY AUDITPARA.
