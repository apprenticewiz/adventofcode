@@ -6,22 +6,45 @@
        FILE-CONTROL.
        SELECT INPUT-FILE ASSIGN TO FILENAME
            ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT CHECKPOINT-FILE ASSIGN TO "DAY06A.CKP"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CKP-STATUS.
+       SELECT SNAPSHOT-FILE ASSIGN TO SNAPSHOT-NAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+       COPY AUDITSEL.
+       COPY CSVSEL.
 
        DATA DIVISION.
        FILE SECTION.
        FD INPUT-FILE.
        01 INPUT-RECORD         PIC X(32).
-       
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD    PIC X(10010).
+
+       FD SNAPSHOT-FILE.
+       01 SNAPSHOT-RECORD      PIC X(2500).
+
+       COPY AUDITFD.
+       COPY CSVFD.
+
        WORKING-STORAGE SECTION.
-       77 ARGC                 PIC 9(4).
-       77 PROGNAME             PIC X(256).
-       77 ARG                  PIC X(256) VALUE SPACES.
-       77 EOF-FLAG             PIC X(1) VALUE "N".
+       COPY CLIARGS.
+       COPY AUDITWS.
+       COPY CSVWS.
+       77 ARG2                 PIC X(256) VALUE SPACES.
+       77 PROCESS-MODE         PIC X(10) VALUE "ONOFF".
+       77 ARG3                 PIC X(256) VALUE SPACES.
+       77 DIM-PART1            PIC X(6).
+       77 DIM-PART2            PIC X(6).
+       77 NUM-ROWS             PIC 9(6) VALUE 1000.
+       77 NUM-COLS             PIC 9(6) VALUE 1000.
+       77 MAX-DIM              PIC 9(6) VALUE 2500.
        77 INPUT-LEN            PIC 9(6).
        77 ROW-NUM              PIC 9(6).
        77 COL-NUM              PIC 9(6).
-       77 TOTAL                PIC 9(6) VALUE 0.
-       77 RESULT               PIC Z(6).
+       77 TOTAL                PIC 9(9) VALUE 0.
+       77 RESULT               PIC Z(9).
        77 ACTION1              PIC X(7).
        77 ACTION2              PIC X(3).
        77 ACTION               PIC X(8).
@@ -36,12 +59,37 @@
        77 C1                   PIC 9(4).
        77 R2                   PIC 9(4).
        77 C2                   PIC 9(4).
+       77 INSTR-LINE-NUM       PIC 9(9) VALUE 0.
+       77 CHECKPOINT-EVERY     PIC 9(9) VALUE 1000.
+       77 CHECKPOINT-QUOT      PIC 9(9).
+       77 CHECKPOINT-DUE       PIC 9(9).
+       77 RESUME-THROUGH       PIC 9(9) VALUE 0.
+       77 CKP-STATUS           PIC X(2).
+       77 CKP-ROW-IDX          PIC 9(6).
+       77 CKP-COL-IDX          PIC 9(6).
+       77 CKP-COL-OFFSET       PIC 9(9).
+       77 CKP-CELL-STR         PIC 9(4).
+       77 ARG4                 PIC X(256) VALUE SPACES.
+       77 SNAPSHOT-NAME        PIC X(256) VALUE SPACES.
+       77 SNAPSHOT-WANTED      PIC X(1) VALUE "N".
+       77 OLD-CELL-VAL         PIC 9(4) COMP-5.
+       77 CELL-DELTA           PIC S9(5) COMP-5.
+       77 FIRST-REC            PIC X(1) VALUE "Y".
+       77 ARG5                 PIC X(256) VALUE SPACES.
+       77 QUERY-WANTED         PIC X(1) VALUE "N".
+       77 QUERY-COORD          PIC X(16) VALUE SPACES.
+       77 QUERY-R-STR          PIC X(8).
+       77 QUERY-C-STR          PIC X(8).
+       77 QUERY-ROW            PIC 9(6).
+       77 QUERY-COL            PIC 9(6).
+       77 QUERY-STATE          PIC 9(4) COMP-5.
+       77 DISP-QUERY-STATE     PIC Z(4).
        01 GRID.
-           05 GRID-ROWS OCCURS 1000 TIMES
+           05 GRID-ROWS OCCURS 2500 TIMES
               INDEXED BY ROW-INDEX.
-              10 GRID-COLS OCCURS 1000 TIMES
+              10 GRID-COLS OCCURS 2500 TIMES
                  INDEXED BY COL-INDEX.
-                  15 LIGHT-ON  PIC X VALUE "N".
+                  15 CELL-VAL  PIC 9(4) COMP-5 VALUE 0.
 
        PROCEDURE DIVISION.
        MAIN-ROUTINE.
@@ -53,7 +101,10 @@
 
        EVALUATE TRUE
          WHEN ARGC IS LESS THAN 1
-           DISPLAY "usage: " FUNCTION TRIM(PROGNAME) " <input file>"
+           DISPLAY "usage: " FUNCTION TRIM(PROGNAME)
+               " <input file> [ONOFF|BRIGHTNESS] [<rows>x<cols>]"
+               " [<snapshot file>] [<query row>,<query col>]"
+           MOVE 2 TO RETURN-CODE
            STOP RUN
        END-EVALUATE
 
@@ -61,79 +112,292 @@
        ACCEPT ARG FROM ARGUMENT-VALUE
        MOVE FUNCTION TRIM(ARG) TO FILENAME
 
+       IF ARGC > 1
+           DISPLAY 2 UPON ARGUMENT-NUMBER
+           ACCEPT ARG2 FROM ARGUMENT-VALUE
+           MOVE FUNCTION TRIM(ARG2) TO PROCESS-MODE
+           INSPECT PROCESS-MODE CONVERTING
+               "abcdefghijklmnopqrstuvwxyz" TO
+               "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+       END-IF
+
+       IF ARGC > 2
+           DISPLAY 3 UPON ARGUMENT-NUMBER
+           ACCEPT ARG3 FROM ARGUMENT-VALUE
+           PERFORM PARSE-GRID-DIMENSIONS
+       END-IF
+
+       IF ARGC > 3
+           DISPLAY 4 UPON ARGUMENT-NUMBER
+           ACCEPT ARG4 FROM ARGUMENT-VALUE
+           MOVE FUNCTION TRIM(ARG4) TO SNAPSHOT-NAME
+           MOVE "Y" TO SNAPSHOT-WANTED
+       END-IF
+
+       IF ARGC > 4
+           DISPLAY 5 UPON ARGUMENT-NUMBER
+           ACCEPT ARG5 FROM ARGUMENT-VALUE
+           MOVE FUNCTION TRIM(ARG5) TO QUERY-COORD
+           MOVE "Y" TO QUERY-WANTED
+       END-IF
+
+       PERFORM LOAD-CHECKPOINT-IF-PRESENT
+
        OPEN INPUT INPUT-FILE
        PERFORM UNTIL EOF-FLAG = "Y"
            READ INPUT-FILE
                AT END
                    MOVE "Y" TO EOF-FLAG
                NOT AT END
-                   MOVE INPUT-RECORD(1:4) TO ACTION1
-                   IF ACTION1 = "turn"
-                       UNSTRING INPUT-RECORD
-                           DELIMITED BY SPACE
-                           INTO ACTION1 ACTION2 COORD1 THR-STR COORD2
-                       END-UNSTRING
-                       STRING ACTION1 DELIMITED BY SPACE
-                              " " DELIMITED BY SIZE
-                              ACTION2 DELIMITED BY SPACE
-                              INTO ACTION
-                       END-STRING
+                   IF FIRST-REC = "Y"
+                       PERFORM CHECK-SIGNATURE
+                       MOVE "N" TO FIRST-REC
+                   END-IF
+                   ADD 1 TO INSTR-LINE-NUM
+                   IF INSTR-LINE-NUM <= RESUME-THROUGH
+                       CONTINUE
                    ELSE
-                       UNSTRING INPUT-RECORD
-                           DELIMITED BY SPACE
-                           INTO ACTION COORD1 THR-STR COORD2
+                       MOVE INPUT-RECORD(1:4) TO ACTION1
+                       IF ACTION1 = "turn"
+                           UNSTRING INPUT-RECORD
+                               DELIMITED BY SPACE
+                               INTO ACTION1 ACTION2 COORD1 THR-STR
+                                   COORD2
+                           END-UNSTRING
+                           STRING ACTION1 DELIMITED BY SPACE
+                                  " " DELIMITED BY SIZE
+                                  ACTION2 DELIMITED BY SPACE
+                                  INTO ACTION
+                           END-STRING
+                       ELSE
+                           UNSTRING INPUT-RECORD
+                               DELIMITED BY SPACE
+                               INTO ACTION COORD1 THR-STR COORD2
+                           END-UNSTRING
+                       END-IF
+                       UNSTRING COORD1
+                           DELIMITED BY ","
+                           INTO R1-STR C1-STR
                        END-UNSTRING
+                       UNSTRING COORD2
+                           DELIMITED BY ","
+                           INTO R2-STR C2-STR
+                       END-UNSTRING
+                       MOVE FUNCTION NUMVAL(R1-STR) TO R1
+                       MOVE FUNCTION NUMVAL(C1-STR) TO C1
+                       MOVE FUNCTION NUMVAL(R2-STR) TO R2
+                       MOVE FUNCTION NUMVAL(C2-STR) TO C2
+                       PERFORM PERFORM-ACTION
+                       DIVIDE INSTR-LINE-NUM BY CHECKPOINT-EVERY
+                           GIVING CHECKPOINT-QUOT
+                           REMAINDER CHECKPOINT-DUE
+                       IF CHECKPOINT-DUE = 0
+                           PERFORM WRITE-CHECKPOINT
+                       END-IF
                    END-IF
-                   UNSTRING COORD1
-                       DELIMITED BY ","
-                       INTO R1-STR C1-STR
-                   END-UNSTRING
-                   UNSTRING COORD2
-                       DELIMITED BY ","
-                       INTO R2-STR C2-STR
-                   END-UNSTRING
-                   MOVE FUNCTION NUMVAL(R1-STR) TO R1
-                   MOVE FUNCTION NUMVAL(C1-STR) TO C1
-                   MOVE FUNCTION NUMVAL(R2-STR) TO R2
-                   MOVE FUNCTION NUMVAL(C2-STR) TO C2
-                   PERFORM PERFORM-ACTION
            END-READ
        END-PERFORM
        CLOSE INPUT-FILE
 
-       PERFORM COUNT-LIGHTS
+       PERFORM DELETE-CHECKPOINT
+
+       IF SNAPSHOT-WANTED = "Y"
+           PERFORM WRITE-SNAPSHOT
+       END-IF
+
+       IF QUERY-WANTED = "Y"
+           PERFORM REPORT-QUERY-LIGHT
+       END-IF
 
        MOVE TOTAL TO RESULT
        DISPLAY "result = " RESULT
 
+       MOVE "DAY06A" TO AUDIT-PROGRAM
+       MOVE FUNCTION TRIM(RESULT) TO AUDIT-RESULT-TEXT
+       PERFORM WRITE-AUDIT-RECORD
+       PERFORM WRITE-CSV-RECORD
+
        STOP RUN.
 
+       CHECK-SIGNATURE.
+           IF INPUT-RECORD(1:4) NOT = "turn"
+               AND INPUT-RECORD(1:6) NOT = "toggle"
+               DISPLAY "error: " FUNCTION TRIM(FILENAME)
+                   " does not look like a light-instruction file "
+                   "(expected turn on/turn off/toggle on the first "
+                   "record)"
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       PARSE-GRID-DIMENSIONS.
+           UNSTRING ARG3 DELIMITED BY "x"
+               INTO DIM-PART1, DIM-PART2
+           IF FUNCTION TRIM(DIM-PART1) IS NUMERIC
+               AND FUNCTION TRIM(DIM-PART2) IS NUMERIC
+               MOVE FUNCTION NUMVAL(DIM-PART1) TO NUM-ROWS
+               MOVE FUNCTION NUMVAL(DIM-PART2) TO NUM-COLS
+           ELSE
+               DISPLAY "invalid grid dimensions: " FUNCTION TRIM(ARG3)
+               MOVE 2 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF NUM-ROWS > MAX-DIM OR NUM-COLS > MAX-DIM
+               OR NUM-ROWS = 0 OR NUM-COLS = 0
+               DISPLAY "grid dimensions out of range (max "
+                   FUNCTION TRIM(MAX-DIM) "x" FUNCTION TRIM(MAX-DIM) ")"
+               MOVE 2 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       LOAD-CHECKPOINT-IF-PRESENT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF CKP-STATUS = "00"
+               READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+               MOVE FUNCTION NUMVAL(CHECKPOINT-RECORD(1:9))
+                   TO RESUME-THROUGH
+               MOVE FUNCTION NUMVAL(CHECKPOINT-RECORD(10:9))
+                   TO TOTAL
+               DISPLAY "resuming from checkpoint at line "
+                   FUNCTION TRIM(CHECKPOINT-RECORD(1:9))
+               PERFORM VARYING CKP-ROW-IDX FROM 1 BY 1
+                   UNTIL CKP-ROW-IDX > NUM-ROWS
+                   READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+                   MOVE CKP-ROW-IDX TO ROW-INDEX
+                   PERFORM VARYING CKP-COL-IDX FROM 1 BY 1
+                       UNTIL CKP-COL-IDX > NUM-COLS
+                       MOVE CKP-COL-IDX TO COL-INDEX
+                       COMPUTE CKP-COL-OFFSET =
+                           (CKP-COL-IDX - 1) * 4 + 1
+                       MOVE
+                           CHECKPOINT-RECORD(CKP-COL-OFFSET:4)
+                           TO CKP-CELL-STR
+                       MOVE CKP-CELL-STR TO CELL-VAL(ROW-INDEX,
+                           COL-INDEX)
+                   END-PERFORM
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE SPACES TO CHECKPOINT-RECORD
+           MOVE INSTR-LINE-NUM TO CHECKPOINT-RECORD(1:9)
+           MOVE TOTAL TO CHECKPOINT-RECORD(10:9)
+           WRITE CHECKPOINT-RECORD
+           PERFORM VARYING CKP-ROW-IDX FROM 1 BY 1
+               UNTIL CKP-ROW-IDX > NUM-ROWS
+               MOVE CKP-ROW-IDX TO ROW-INDEX
+               MOVE SPACES TO CHECKPOINT-RECORD
+               PERFORM VARYING CKP-COL-IDX FROM 1 BY 1
+                   UNTIL CKP-COL-IDX > NUM-COLS
+                   MOVE CKP-COL-IDX TO COL-INDEX
+                   COMPUTE CKP-COL-OFFSET = (CKP-COL-IDX - 1) * 4 + 1
+                   MOVE CELL-VAL(ROW-INDEX, COL-INDEX) TO CKP-CELL-STR
+                   MOVE CKP-CELL-STR TO
+                       CHECKPOINT-RECORD(CKP-COL-OFFSET:4)
+               END-PERFORM
+               WRITE CHECKPOINT-RECORD
+           END-PERFORM
+           CLOSE CHECKPOINT-FILE.
+
+       DELETE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE
+           CALL "CBL_DELETE_FILE" USING "DAY06A.CKP".
+
        PERFORM-ACTION.
            PERFORM VARYING ROW-NUM FROM R1 BY 1 UNTIL ROW-NUM > R2
                PERFORM VARYING COL-NUM FROM C1 BY 1 UNTIL COL-NUM > C2
-                   MOVE ROW-NUM TO ROW-INDEX
-                   MOVE COL-NUM TO COL-INDEX
-                   IF ACTION(1:7) = "turn on"
-                       MOVE "Y" TO LIGHT-ON(ROW-INDEX, COL-INDEX)
-                   ELSE IF ACTION(1:8) = "turn off"
-                       MOVE "N" TO LIGHT-ON(ROW-INDEX, COL-INDEX)
-                   ELSE IF ACTION(1:6) = "toggle"
-                       IF LIGHT-ON(ROW-INDEX, COL-INDEX) = "Y"
-                           MOVE "N" TO LIGHT-ON(ROW-INDEX, COL-INDEX)
-                       ELSE
-                           MOVE "Y" TO LIGHT-ON(ROW-INDEX, COL-INDEX)
+                   COMPUTE ROW-INDEX = ROW-NUM + 1
+                   COMPUTE COL-INDEX = COL-NUM + 1
+                   MOVE CELL-VAL(ROW-INDEX, COL-INDEX) TO OLD-CELL-VAL
+                   EVALUATE PROCESS-MODE
+                     WHEN "BRIGHTNESS"
+                       IF ACTION(1:7) = "turn on"
+                           ADD 1 TO CELL-VAL(ROW-INDEX, COL-INDEX)
+                       ELSE IF ACTION(1:8) = "turn off"
+                           IF CELL-VAL(ROW-INDEX, COL-INDEX) > 0
+                               SUBTRACT 1 FROM
+                                   CELL-VAL(ROW-INDEX, COL-INDEX)
+                           END-IF
+                       ELSE IF ACTION(1:6) = "toggle"
+                           ADD 2 TO CELL-VAL(ROW-INDEX, COL-INDEX)
                        END-IF
-                   END-IF
+                     WHEN OTHER
+                       IF ACTION(1:7) = "turn on"
+                           MOVE 1 TO CELL-VAL(ROW-INDEX, COL-INDEX)
+                       ELSE IF ACTION(1:8) = "turn off"
+                           MOVE 0 TO CELL-VAL(ROW-INDEX, COL-INDEX)
+                       ELSE IF ACTION(1:6) = "toggle"
+                           IF CELL-VAL(ROW-INDEX, COL-INDEX) = 0
+                               MOVE 1 TO CELL-VAL(ROW-INDEX, COL-INDEX)
+                           ELSE
+                               MOVE 0 TO CELL-VAL(ROW-INDEX, COL-INDEX)
+                           END-IF
+                       END-IF
+                   END-EVALUATE
+                   COMPUTE CELL-DELTA =
+                       CELL-VAL(ROW-INDEX, COL-INDEX) - OLD-CELL-VAL
+                   ADD CELL-DELTA TO TOTAL
                END-PERFORM
            END-PERFORM.
 
-       COUNT-LIGHTS.
-           PERFORM VARYING ROW-NUM FROM 1 BY 1 UNTIL ROW-NUM > 1000
-               PERFORM VARYING COL-NUM FROM 1 BY 1 UNTIL COL-NUM > 1000
-                   MOVE ROW-NUM TO ROW-INDEX
+       REPORT-QUERY-LIGHT.
+           UNSTRING QUERY-COORD DELIMITED BY ","
+               INTO QUERY-R-STR, QUERY-C-STR
+           IF FUNCTION TRIM(QUERY-R-STR) IS NOT NUMERIC
+               OR FUNCTION TRIM(QUERY-C-STR) IS NOT NUMERIC
+               DISPLAY "invalid query coordinate: "
+                   FUNCTION TRIM(QUERY-COORD)
+               MOVE 2 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE FUNCTION NUMVAL(QUERY-R-STR) TO QUERY-ROW
+           MOVE FUNCTION NUMVAL(QUERY-C-STR) TO QUERY-COL
+           IF QUERY-ROW >= NUM-ROWS OR QUERY-COL >= NUM-COLS
+               DISPLAY "query coordinate " FUNCTION TRIM(QUERY-COORD)
+                   " is outside the " FUNCTION TRIM(NUM-ROWS) "x"
+                   FUNCTION TRIM(NUM-COLS) " grid"
+               MOVE 2 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           COMPUTE ROW-INDEX = QUERY-ROW + 1
+           COMPUTE COL-INDEX = QUERY-COL + 1
+           MOVE CELL-VAL(ROW-INDEX, COL-INDEX) TO QUERY-STATE
+           MOVE QUERY-STATE TO DISP-QUERY-STATE
+           EVALUATE PROCESS-MODE
+             WHEN "BRIGHTNESS"
+               DISPLAY "light " FUNCTION TRIM(QUERY-COORD)
+                   " brightness = " FUNCTION TRIM(DISP-QUERY-STATE)
+             WHEN OTHER
+               IF QUERY-STATE > 0
+                   DISPLAY "light " FUNCTION TRIM(QUERY-COORD)
+                       " = on"
+               ELSE
+                   DISPLAY "light " FUNCTION TRIM(QUERY-COORD)
+                       " = off"
+               END-IF
+           END-EVALUATE.
+
+       WRITE-SNAPSHOT.
+           OPEN OUTPUT SNAPSHOT-FILE
+           PERFORM VARYING ROW-NUM FROM 1 BY 1 UNTIL ROW-NUM > NUM-ROWS
+               MOVE ROW-NUM TO ROW-INDEX
+               MOVE SPACES TO SNAPSHOT-RECORD
+               PERFORM VARYING COL-NUM FROM 1 BY 1
+                   UNTIL COL-NUM > NUM-COLS
                    MOVE COL-NUM TO COL-INDEX
-                   IF LIGHT-ON(ROW-INDEX, COL-INDEX) = "Y"
-                       ADD 1 TO TOTAL
+                   IF CELL-VAL(ROW-INDEX, COL-INDEX) > 0
+                       MOVE "1" TO SNAPSHOT-RECORD(COL-NUM:1)
+                   ELSE
+                       MOVE "0" TO SNAPSHOT-RECORD(COL-NUM:1)
                    END-IF
                END-PERFORM
-           END-PERFORM.
+               WRITE SNAPSHOT-RECORD
+           END-PERFORM
+           CLOSE SNAPSHOT-FILE.
+
+       COPY AUDITPARA.
+
+       COPY CSVPARA.
