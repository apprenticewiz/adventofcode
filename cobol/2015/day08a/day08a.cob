@@ -5,27 +5,67 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        SELECT INPUT-FILE ASSIGN TO FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS INPUT-STATUS.
+       SELECT MANIFEST-FILE ASSIGN TO MANIFEST-NAME
            ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT DETAIL-FILE ASSIGN TO "DAY08A.RPT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       COPY AUDITSEL.
+       COPY CSVSEL.
 
        DATA DIVISION.
        FILE SECTION.
        FD INPUT-FILE.
        01 INPUT-RECORD         PIC X(64).
-       
+
+       FD MANIFEST-FILE.
+       01 MANIFEST-RECORD      PIC X(256).
+
+       FD DETAIL-FILE.
+       01 DETAIL-RECORD        PIC X(96).
+
+       COPY AUDITFD.
+       COPY CSVFD.
+
        WORKING-STORAGE SECTION.
-       77 ARGC                 PIC 9(4).
-       77 PROGNAME             PIC X(256).
-       77 ARG                  PIC X(256) VALUE SPACES.
-       77 EOF-FLAG             PIC X(1) VALUE "N".
-       77 RESULT               PIC 9(4) VALUE 0.
+       COPY CLIARGS.
+       COPY AUDITWS.
+       COPY CSVWS.
+       77 ARG2                 PIC X(256) VALUE SPACES.
+       77 MANIFEST-NAME        PIC X(256).
+       77 BATCH-MODE           PIC X(1) VALUE "N".
+       77 MANIFEST-EOF         PIC X(1) VALUE "N".
+       77 RESULT               PIC 9(6) VALUE 0.
+       77 ENC-RESULT           PIC 9(6) VALUE 0.
+       77 FILE-CODE-TOTAL      PIC 9(6) VALUE 0.
+       77 FILE-MEM-TOTAL       PIC 9(6) VALUE 0.
+       77 FILE-ENC-TOTAL       PIC 9(6) VALUE 0.
+       77 LINE-NUM             PIC 9(6) VALUE 0.
+       77 DISP-LINE-NUM        PIC Z(6).
        77 BUF                  PIC X(64).
        77 CODE-LEN             PIC 9(2).
        77 LAST-QUOTED          PIC 9(2).
        77 MEM-LEN              PIC 9(2).
+       77 ENC-LEN              PIC 9(2).
        77 I                    PIC 9(2).
        77 I1                   PIC 9(2).
        77 DELTA                PIC 9(2).
-       77 DISP-RESULT          PIC Z(4).
+       77 ENC-DELTA            PIC 9(2).
+       77 DISP-CODE-LEN        PIC Z(2).
+       77 DISP-MEM-LEN         PIC Z(2).
+       77 DISP-ENC-LEN         PIC Z(2).
+       77 DISP-DELTA           PIC Z(2).
+       77 DISP-ENC-DELTA       PIC Z(2).
+       77 DISP-RESULT          PIC Z(6).
+       77 DISP-ENC-RESULT      PIC Z(6).
+       77 DISP-FILE-MEM        PIC Z(6).
+       77 DISP-FILE-ENC        PIC Z(6).
+       77 INPUT-STATUS         PIC X(2).
+       77 TRUNC-IN-PROGRESS    PIC X(1) VALUE "N".
+       77 TRUNC-COUNT          PIC 9(6) VALUE 0.
+       77 DISP-TRUNC-COUNT     PIC Z(6).
+       77 FIRST-REC            PIC X(1) VALUE "Y".
 
        PROCEDURE DIVISION.
        MAIN-ROUTINE.
@@ -38,41 +78,136 @@
        EVALUATE TRUE
          WHEN ARGC IS LESS THAN 1
            DISPLAY "usage: " FUNCTION TRIM(PROGNAME) " <input file>"
+           DISPLAY "   or: " FUNCTION TRIM(PROGNAME)
+               " -batch <manifest file>"
+           MOVE 2 TO RETURN-CODE
            STOP RUN
        END-EVALUATE
 
        DISPLAY 1 UPON ARGUMENT-NUMBER
        ACCEPT ARG FROM ARGUMENT-VALUE
-       MOVE FUNCTION TRIM(ARG) TO FILENAME
 
-       OPEN INPUT INPUT-FILE
-       PERFORM UNTIL EOF-FLAG = "Y"
-           READ INPUT-FILE
-               AT END
-                 MOVE "Y" TO EOF-FLAG
-               NOT AT END
-                 PERFORM SCAN-LINE
-           END-READ
-       END-PERFORM
-       CLOSE INPUT-FILE
+       OPEN OUTPUT DETAIL-FILE
+
+       IF FUNCTION TRIM(ARG) = "-batch"
+           MOVE "Y" TO BATCH-MODE
+           IF ARGC IS LESS THAN 2
+               DISPLAY "usage: " FUNCTION TRIM(PROGNAME)
+                   " -batch <manifest file>"
+               MOVE 2 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           DISPLAY 2 UPON ARGUMENT-NUMBER
+           ACCEPT ARG2 FROM ARGUMENT-VALUE
+           MOVE FUNCTION TRIM(ARG2) TO MANIFEST-NAME
+           PERFORM RUN-BATCH
+       ELSE
+           MOVE FUNCTION TRIM(ARG) TO FILENAME
+           PERFORM PROCESS-FILE
+       END-IF
+
+       CLOSE DETAIL-FILE
 
        MOVE RESULT TO DISP-RESULT
+       MOVE ENC-RESULT TO DISP-ENC-RESULT
        DISPLAY "result = " FUNCTION TRIM(DISP-RESULT)
+       DISPLAY "encode result = " FUNCTION TRIM(DISP-ENC-RESULT)
+       MOVE TRUNC-COUNT TO DISP-TRUNC-COUNT
+       DISPLAY "flagged lines = " FUNCTION TRIM(DISP-TRUNC-COUNT)
+
+       MOVE "DAY08A" TO AUDIT-PROGRAM
+       MOVE FUNCTION TRIM(DISP-RESULT) TO AUDIT-RESULT-TEXT
+       PERFORM WRITE-AUDIT-RECORD
+       PERFORM WRITE-CSV-RECORD
 
        STOP RUN.
-       
+
+       RUN-BATCH.
+           OPEN INPUT MANIFEST-FILE
+           PERFORM UNTIL MANIFEST-EOF = "Y"
+             READ MANIFEST-FILE
+               AT END
+                 MOVE "Y" TO MANIFEST-EOF
+               NOT AT END
+                 IF FUNCTION TRIM(MANIFEST-RECORD) NOT = SPACES
+                     MOVE FUNCTION TRIM(MANIFEST-RECORD) TO FILENAME
+                     PERFORM PROCESS-FILE
+                 END-IF
+             END-READ
+           END-PERFORM
+           CLOSE MANIFEST-FILE.
+
+       PROCESS-FILE.
+           MOVE 0 TO FILE-CODE-TOTAL
+           MOVE 0 TO FILE-MEM-TOTAL
+           MOVE 0 TO FILE-ENC-TOTAL
+           MOVE 0 TO LINE-NUM
+           MOVE "N" TO EOF-FLAG
+           MOVE "N" TO TRUNC-IN-PROGRESS
+           MOVE "Y" TO FIRST-REC
+           OPEN INPUT INPUT-FILE
+           PERFORM UNTIL EOF-FLAG = "Y"
+               READ INPUT-FILE
+                   AT END
+                     MOVE "Y" TO EOF-FLAG
+                   NOT AT END
+                     EVALUATE TRUE
+                       WHEN INPUT-STATUS = "06"
+                            AND TRUNC-IN-PROGRESS = "N"
+                         MOVE "Y" TO TRUNC-IN-PROGRESS
+                         ADD 1 TO LINE-NUM
+                       WHEN INPUT-STATUS = "06"
+                         CONTINUE
+                       WHEN TRUNC-IN-PROGRESS = "Y"
+                         PERFORM FLAG-TRUNCATED-LINE
+                         MOVE "N" TO TRUNC-IN-PROGRESS
+                         MOVE "N" TO FIRST-REC
+                       WHEN OTHER
+                         IF FIRST-REC = "Y"
+                             PERFORM CHECK-SIGNATURE
+                             MOVE "N" TO FIRST-REC
+                         END-IF
+                         ADD 1 TO LINE-NUM
+                         PERFORM SCAN-LINE
+                     END-EVALUATE
+               END-READ
+           END-PERFORM
+           CLOSE INPUT-FILE
+           IF BATCH-MODE = "Y"
+               MOVE FILE-MEM-TOTAL TO DISP-FILE-MEM
+               MOVE FILE-ENC-TOTAL TO DISP-FILE-ENC
+               DISPLAY "file " FUNCTION TRIM(FILENAME)
+                   " code-mem subtotal = "
+                   FUNCTION TRIM(DISP-FILE-MEM)
+                   " enc-code subtotal = "
+                   FUNCTION TRIM(DISP-FILE-ENC)
+           END-IF.
+
+       CHECK-SIGNATURE.
+           MOVE FUNCTION TRIM(INPUT-RECORD) TO BUF
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(BUF)) TO CODE-LEN
+           IF BUF(1:1) NOT = '"' OR BUF(CODE-LEN:1) NOT = '"'
+               DISPLAY "error: " FUNCTION TRIM(FILENAME)
+                   " does not look like a string-literal file "
+                   "(expected a quoted literal on the first "
+                   "record)"
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
        SCAN-LINE.
            MOVE FUNCTION TRIM(INPUT-RECORD) TO BUF
            MOVE FUNCTION LENGTH(FUNCTION TRIM(BUF)) TO CODE-LEN
            COMPUTE LAST-QUOTED = CODE-LEN - 1
            MOVE 0 TO MEM-LEN
+           MOVE 0 TO ENC-LEN
            MOVE 2 TO I
            PERFORM UNTIL I > LAST-QUOTED
                EVALUATE BUF(I:1)
                    WHEN '\'
                        COMPUTE I1 = I + 1
                        EVALUATE BUF(I1:1)
-                           WHEN '\' 
+                           WHEN '\'
                                ADD 2 TO I
                            WHEN '"'
                                ADD 2 TO I
@@ -86,5 +221,63 @@
                END-EVALUATE
                ADD 1 TO MEM-LEN
            END-PERFORM
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > CODE-LEN
+               EVALUATE BUF(I:1)
+                   WHEN '\'
+                       ADD 2 TO ENC-LEN
+                   WHEN '"'
+                       ADD 2 TO ENC-LEN
+                   WHEN OTHER
+                       ADD 1 TO ENC-LEN
+               END-EVALUATE
+           END-PERFORM
+           COMPUTE ENC-LEN = ENC-LEN + 2
            COMPUTE DELTA = CODE-LEN - MEM-LEN
-           ADD DELTA TO RESULT.
+           COMPUTE ENC-DELTA = ENC-LEN - CODE-LEN
+           ADD DELTA TO RESULT
+           ADD ENC-DELTA TO ENC-RESULT
+           ADD CODE-LEN TO FILE-CODE-TOTAL
+           ADD DELTA TO FILE-MEM-TOTAL
+           ADD ENC-DELTA TO FILE-ENC-TOTAL
+           PERFORM WRITE-DETAIL-LINE.
+
+       FLAG-TRUNCATED-LINE.
+           ADD 1 TO TRUNC-COUNT
+           MOVE LINE-NUM TO DISP-LINE-NUM
+           DISPLAY "WARNING: line " FUNCTION TRIM(DISP-LINE-NUM)
+               " literal exceeds the 64-character record limit"
+               " and was skipped"
+           MOVE SPACES TO DETAIL-RECORD
+           STRING FUNCTION TRIM(DISP-LINE-NUM) DELIMITED BY SIZE
+               " flagged: literal exceeds record limit, skipped"
+               DELIMITED BY SIZE
+               INTO DETAIL-RECORD
+           END-STRING
+           WRITE DETAIL-RECORD.
+
+       WRITE-DETAIL-LINE.
+           MOVE LINE-NUM TO DISP-LINE-NUM
+           MOVE CODE-LEN TO DISP-CODE-LEN
+           MOVE MEM-LEN TO DISP-MEM-LEN
+           MOVE ENC-LEN TO DISP-ENC-LEN
+           MOVE DELTA TO DISP-DELTA
+           MOVE ENC-DELTA TO DISP-ENC-DELTA
+           MOVE SPACES TO DETAIL-RECORD
+           STRING FUNCTION TRIM(DISP-LINE-NUM) DELIMITED BY SIZE
+               " code=" DELIMITED BY SIZE
+               FUNCTION TRIM(DISP-CODE-LEN) DELIMITED BY SIZE
+               " mem=" DELIMITED BY SIZE
+               FUNCTION TRIM(DISP-MEM-LEN) DELIMITED BY SIZE
+               " enc=" DELIMITED BY SIZE
+               FUNCTION TRIM(DISP-ENC-LEN) DELIMITED BY SIZE
+               " code-mem=" DELIMITED BY SIZE
+               FUNCTION TRIM(DISP-DELTA) DELIMITED BY SIZE
+               " enc-code=" DELIMITED BY SIZE
+               FUNCTION TRIM(DISP-ENC-DELTA) DELIMITED BY SIZE
+               INTO DETAIL-RECORD
+           END-STRING
+           WRITE DETAIL-RECORD.
+
+       COPY AUDITPARA.
+
+       COPY CSVPARA.
