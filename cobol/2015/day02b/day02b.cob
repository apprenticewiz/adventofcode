@@ -6,17 +6,32 @@
        FILE-CONTROL.
        SELECT INPUT-FILE ASSIGN TO FILENAME
            ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT MANIFEST-FILE ASSIGN TO MANIFEST-NAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+       COPY AUDITSEL.
+       COPY CSVSEL.
 
        DATA DIVISION.
        FILE SECTION.
        FD INPUT-FILE.
        01 INPUT-RECORD         PIC X(32).
-       
+
+       FD MANIFEST-FILE.
+       01 MANIFEST-RECORD      PIC X(256).
+
+       COPY AUDITFD.
+       COPY CSVFD.
+
        WORKING-STORAGE SECTION.
-       77 ARGC                 PIC 9(4).
-       77 PROGNAME             PIC X(256).
-       77 ARG                  PIC X(256) VALUE SPACES.
-       77 EOF-FLAG             PIC X(1) VALUE "N".
+       COPY CLIARGS.
+       COPY AUDITWS.
+       COPY CSVWS.
+       77 ARG2                 PIC X(256) VALUE SPACES.
+       77 MANIFEST-NAME        PIC X(256).
+       77 BATCH-MODE           PIC X(1) VALUE "N".
+       77 MANIFEST-EOF         PIC X(1) VALUE "N".
+       77 FILE-LENGTH          PIC 9(9) VALUE 0.
+       77 DISP-FILE-LENGTH     PIC Z(9).
        77 L-PART               PIC X(4).
        77 W-PART               PIC X(4).
        77 H-PART               PIC X(4).
@@ -26,10 +41,19 @@
        77 PERIM1               PIC 9(9).
        77 PERIM2               PIC 9(9).
        77 PERIM3               PIC 9(9).
+       77 SHORTEST-SIDE        PIC X(2).
        77 PRESENT-LENGTH       PIC 9(9).
        77 BOW-LENGTH           PIC 9(9).
+       77 RIBBON-TOTAL         PIC 9(9) VALUE 0.
+       77 BOW-TOTAL            PIC 9(9) VALUE 0.
        77 TOTAL-LENGTH         PIC 9(9) VALUE 0.
        77 RESULT               PIC Z(9).
+       77 DISP-PRESENT         PIC Z(9).
+       77 DISP-BOW             PIC Z(9).
+       77 DISP-RIBBON-TOTAL    PIC Z(9).
+       77 DISP-BOW-TOTAL       PIC Z(9).
+       77 FIRST-REC            PIC X(1) VALUE "Y".
+       77 SIG-X-COUNT          PIC 9(4) VALUE 0.
 
        PROCEDURE DIVISION.
        MAIN-ROUTINE.
@@ -42,29 +66,97 @@
        EVALUATE TRUE
          WHEN ARGC IS LESS THAN 1
            DISPLAY "usage: " FUNCTION TRIM(PROGNAME) " <input file>"
+           DISPLAY "   or: " FUNCTION TRIM(PROGNAME)
+               " -batch <manifest file>"
+           MOVE 2 TO RETURN-CODE
            STOP RUN
        END-EVALUATE
 
        DISPLAY 1 UPON ARGUMENT-NUMBER
        ACCEPT ARG FROM ARGUMENT-VALUE
-       MOVE FUNCTION TRIM(ARG) TO FILENAME
-
-       OPEN INPUT INPUT-FILE
-       PERFORM UNTIL EOF-FLAG = "Y"
-         READ INPUT-FILE
-           AT END
-             MOVE "Y" TO EOF-FLAG
-           NOT AT END
-             PERFORM PROCESS-BOX
-         END-READ
-       END-PERFORM
-       CLOSE INPUT-FILE
+
+       IF FUNCTION TRIM(ARG) = "-batch"
+           MOVE "Y" TO BATCH-MODE
+           IF ARGC IS LESS THAN 2
+               DISPLAY "usage: " FUNCTION TRIM(PROGNAME)
+                   " -batch <manifest file>"
+               MOVE 2 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           DISPLAY 2 UPON ARGUMENT-NUMBER
+           ACCEPT ARG2 FROM ARGUMENT-VALUE
+           MOVE FUNCTION TRIM(ARG2) TO MANIFEST-NAME
+           PERFORM RUN-BATCH
+       ELSE
+           MOVE FUNCTION TRIM(ARG) TO FILENAME
+           PERFORM PROCESS-FILE
+       END-IF
 
        MOVE TOTAL-LENGTH TO RESULT
        DISPLAY "result = " RESULT
+       MOVE RIBBON-TOTAL TO DISP-RIBBON-TOTAL
+       MOVE BOW-TOTAL TO DISP-BOW-TOTAL
+       DISPLAY "ribbon feet = " FUNCTION TRIM(DISP-RIBBON-TOTAL)
+       DISPLAY "bow feet = " FUNCTION TRIM(DISP-BOW-TOTAL)
+
+       MOVE "DAY02B" TO AUDIT-PROGRAM
+       MOVE FUNCTION TRIM(RESULT) TO AUDIT-RESULT-TEXT
+       PERFORM WRITE-AUDIT-RECORD
+       PERFORM WRITE-CSV-RECORD
 
        STOP RUN.
-       
+
+       RUN-BATCH.
+           OPEN INPUT MANIFEST-FILE
+           PERFORM UNTIL MANIFEST-EOF = "Y"
+             READ MANIFEST-FILE
+               AT END
+                 MOVE "Y" TO MANIFEST-EOF
+               NOT AT END
+                 IF FUNCTION TRIM(MANIFEST-RECORD) NOT = SPACES
+                     MOVE FUNCTION TRIM(MANIFEST-RECORD) TO FILENAME
+                     PERFORM PROCESS-FILE
+                 END-IF
+             END-READ
+           END-PERFORM
+           CLOSE MANIFEST-FILE.
+
+       PROCESS-FILE.
+           MOVE 0 TO FILE-LENGTH
+           MOVE "N" TO EOF-FLAG
+           MOVE "Y" TO FIRST-REC
+           OPEN INPUT INPUT-FILE
+           PERFORM UNTIL EOF-FLAG = "Y"
+             READ INPUT-FILE
+               AT END
+                 MOVE "Y" TO EOF-FLAG
+               NOT AT END
+                 IF FIRST-REC = "Y"
+                     PERFORM CHECK-SIGNATURE
+                     MOVE "N" TO FIRST-REC
+                 END-IF
+                 PERFORM PROCESS-BOX
+             END-READ
+           END-PERFORM
+           CLOSE INPUT-FILE
+           IF BATCH-MODE = "Y"
+               MOVE FILE-LENGTH TO DISP-FILE-LENGTH
+               DISPLAY "file " FUNCTION TRIM(FILENAME)
+                   " subtotal = " FUNCTION TRIM(DISP-FILE-LENGTH)
+           END-IF.
+
+       CHECK-SIGNATURE.
+           MOVE 0 TO SIG-X-COUNT
+           INSPECT FUNCTION TRIM(INPUT-RECORD)
+               TALLYING SIG-X-COUNT FOR ALL "x"
+           IF SIG-X-COUNT NOT = 2
+               DISPLAY "error: " FUNCTION TRIM(FILENAME)
+                   " does not look like a box-dimension file "
+                   "(expected LxWxH on the first record)"
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
        PROCESS-BOX.
            UNSTRING INPUT-RECORD DELIMITED BY "x"
                INTO L-PART, W-PART, H-PART
@@ -77,13 +169,32 @@
            COMPUTE PERIM3 = 2 * (W + H)
 
            MOVE PERIM1 TO PRESENT-LENGTH
+           MOVE "LW" TO SHORTEST-SIDE
            IF PERIM2 < PRESENT-LENGTH THEN
                MOVE PERIM2 TO PRESENT-LENGTH
+               MOVE "LH" TO SHORTEST-SIDE
            END-IF
            IF PERIM3 < PRESENT-LENGTH THEN
                MOVE PERIM3 TO PRESENT-LENGTH
+               MOVE "WH" TO SHORTEST-SIDE
            END-IF
            ADD PRESENT-LENGTH TO TOTAL-LENGTH
+           ADD PRESENT-LENGTH TO RIBBON-TOTAL
+           ADD PRESENT-LENGTH TO FILE-LENGTH
 
            COMPUTE BOW-LENGTH = L * W * H
-           ADD BOW-LENGTH TO TOTAL-LENGTH.
+           ADD BOW-LENGTH TO TOTAL-LENGTH
+           ADD BOW-LENGTH TO BOW-TOTAL
+           ADD BOW-LENGTH TO FILE-LENGTH
+
+           MOVE PRESENT-LENGTH TO DISP-PRESENT
+           MOVE BOW-LENGTH TO DISP-BOW
+           DISPLAY "box " FUNCTION TRIM(L-PART) "x"
+               FUNCTION TRIM(W-PART) "x" FUNCTION TRIM(H-PART)
+               ": ribbon side=" SHORTEST-SIDE
+               " ribbon=" FUNCTION TRIM(DISP-PRESENT)
+               " bow=" FUNCTION TRIM(DISP-BOW).
+
+       COPY AUDITPARA.
+
+       COPY CSVPARA.
