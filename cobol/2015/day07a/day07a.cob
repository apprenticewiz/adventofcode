@@ -6,6 +6,15 @@
        FILE-CONTROL.
            SELECT INPUT-FILE ASSIGN TO FILENAME
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TRACE-FILE ASSIGN TO TRACE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PATCH-FILE ASSIGN TO PATCH-NAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CACHE-FILE ASSIGN TO "DAY07A.CACHE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CACHE-STATUS.
+           COPY AUDITSEL.
+       COPY CSVSEL.
 
        DATA DIVISION.
 
@@ -13,30 +22,76 @@
        FD INPUT-FILE.
        01 INPUT-RECORD         PIC X(80).
 
+       FD TRACE-FILE.
+       01 TRACE-RECORD         PIC X(32).
+
+       FD PATCH-FILE.
+       01 PATCH-RECORD         PIC X(80).
+
+       FD CACHE-FILE.
+       01 CACHE-RECORD         PIC X(128).
+
+       COPY AUDITFD.
+       COPY CSVFD.
+
        WORKING-STORAGE SECTION.
-       77 EOF-FLAG             PIC X VALUE "N".
-       77 ARGC                 PIC 9(4).
-       77 PROGNAME             PIC X(256).
-       77 ARG                  PIC X(256).
-       77 FILENAME             PIC X(256).
-       77 OPS-LAST-PTR         PIC 9(4) VALUE 0.
-       77 WIRES-LAST-PTR       PIC 9(4) VALUE 0.
+       COPY CLIARGS.
+       COPY AUDITWS.
+       COPY CSVWS.
+       77 OPS-LAST-PTR         PIC 9(5) VALUE 0.
+       77 WIRES-LAST-PTR       PIC 9(5) VALUE 0.
+       77 MAX-OPS              PIC 9(5) VALUE 10000.
+       77 MAX-WIRES            PIC 9(5) VALUE 10000.
        77 LOOP-STOP            PIC X VALUE "N".
-       77 WIRE-TO-SOLVE        PIC X VALUE "a".
+       77 WIRE-TO-SOLVE        PIC X(8) VALUE "a".
+       77 ARG2                 PIC X(256).
+       77 ARG3                 PIC X(256).
        77 TOTAL                PIC 9(8).
        77 RESULT               PIC Z(8).
+       77 OVERRIDE-WANTED      PIC X VALUE "N".
+       77 OVERRIDE-NAME        PIC X(8).
+       77 OVERRIDE-VALUE       PIC 9(8) COMP-5.
+       77 OVERRIDE-VAL-STR     PIC X(8).
+       77 OV-PTR               PIC 9(5).
+       77 PREV-WIRES-PTR       PIC 9(5) VALUE 0.
+       77 STALL-FLAG           PIC X VALUE "N".
+       77 ARG4                 PIC X(256).
+       77 TRACE-NAME           PIC X(256) VALUE SPACES.
+       77 TRACE-WANTED         PIC X VALUE "N".
+       77 TR-PTR               PIC 9(5).
+       77 TR-VAL-STR           PIC Z(8).
+       77 CACHE-STATUS         PIC X(2).
+       77 CACHE-HIT            PIC X VALUE "N".
+       77 CACHE-KEY            PIC X(128).
+       77 CACHE-KEY-READ       PIC X(128).
+       77 CACHE-CKSUM          PIC 9(9) VALUE 0.
+       77 DISP-CACHE-CKSUM     PIC Z(9).
+       77 CK-I                 PIC 9(4).
+       77 CACHE-EOF            PIC X VALUE "N".
+       77 CACHE-NAME-PART      PIC X(8).
+       77 CACHE-VAL-PART       PIC X(8).
+       77 DISP-OPS-COUNT       PIC Z(5).
+       77 DISP-OVERRIDE-VALUE  PIC Z(8).
+       77 ARG5                 PIC X(256).
+       77 PATCH-NAME           PIC X(256) VALUE SPACES.
+       77 PATCH-WANTED         PIC X VALUE "N".
+       77 PATCH-EOF-FLAG       PIC X VALUE "N".
+       77 FIRST-REC            PIC X VALUE "Y".
+       77 SIG-ARROW-COUNT      PIC 9(4) VALUE 0.
+       77 DISP-OP-AMT          PIC Z(8).
 
        01 OPERATIONS.
-           05 OP-DEST OCCURS 1000 TIMES PIC X(8).
-           05 OP-OPER OCCURS 1000 TIMES PIC X(8).
-           05 OP-SRC1 OCCURS 1000 TIMES PIC X(8).
-           05 OP-SRC2 OCCURS 1000 TIMES PIC X(8).
-           05 OP-AMT OCCURS 1000 TIMES PIC 9(8).
-           05 OP-SOLVED OCCURS 1000 TIMES PIC X VALUE "N".
+           05 OP-DEST OCCURS 10000 TIMES PIC X(8).
+           05 OP-OPER OCCURS 10000 TIMES PIC X(8).
+           05 OP-SRC1 OCCURS 10000 TIMES PIC X(8).
+           05 OP-SRC2 OCCURS 10000 TIMES PIC X(8).
+           05 OP-AMT OCCURS 10000 TIMES PIC 9(8).
+           05 OP-SOLVED OCCURS 10000 TIMES PIC X VALUE "N".
+           05 OP-ACTIVE OCCURS 10000 TIMES PIC X VALUE "Y".
 
        01 WIRES.
-           05 WIRE-NAME OCCURS 1000 TIMES PIC X(8).
-           05 WIRE-VAL OCCURS 1000 TIMES PIC 9(8) COMP-5.
+           05 WIRE-NAME OCCURS 10000 TIMES PIC X(8).
+           05 WIRE-VAL OCCURS 10000 TIMES PIC 9(8) COMP-5.
 
        01 WORK.
            05 PART1            PIC X(8).
@@ -44,7 +99,7 @@
            05 PART3            PIC X(8).
            05 PART4            PIC X(8).
            05 PART5            PIC X(8).
-           05 I                PIC 9(4).
+           05 I                PIC 9(5).
            05 UNMASKED         PIC 9(8) COMP-5.
            05 MASKED           PIC 9(8) COMP-5.
 
@@ -52,7 +107,7 @@
            05 S1-ARG           PIC X(8).
            05 S1-SOLVED        PIC X.
            05 S1-RESULT        PIC 9(8) COMP-5.
-           05 I1               PIC 9(4).
+           05 I1               PIC 9(5).
 
        01 GET-TWO-ARGS-LOCALS.
            05 S2-ARG           PIC X(8).
@@ -60,7 +115,7 @@
            05 S2-RESULT        PIC 9(8) COMP-5.
 
        01 CHECK-RESULT-LOCALS.
-           05 I2               PIC 9(4).
+           05 I2               PIC 9(5).
 
        PROCEDURE DIVISION.
        MAIN-ROUTINE.
@@ -70,7 +125,10 @@
          ACCEPT PROGNAME FROM ARGUMENT-VALUE
 
          IF ARGC < 1 THEN
-           DISPLAY "Usage: " FUNCTION TRIM(PROGNAME) " <input file>"
+           DISPLAY "Usage: " FUNCTION TRIM(PROGNAME)
+             " <input file> [target wire] [override wire=value]"
+             " [trace file] [patch file]"
+           MOVE 2 TO RETURN-CODE
            STOP RUN
          END-IF
 
@@ -78,28 +136,136 @@
          ACCEPT ARG FROM ARGUMENT-VALUE
          MOVE FUNCTION TRIM(ARG) TO FILENAME
 
+         IF ARGC > 1
+           DISPLAY 2 UPON ARGUMENT-NUMBER
+           ACCEPT ARG2 FROM ARGUMENT-VALUE
+           MOVE FUNCTION TRIM(ARG2) TO WIRE-TO-SOLVE
+         END-IF
+
+         IF ARGC > 2
+           DISPLAY 3 UPON ARGUMENT-NUMBER
+           ACCEPT ARG3 FROM ARGUMENT-VALUE
+           MOVE "Y" TO OVERRIDE-WANTED
+           UNSTRING FUNCTION TRIM(ARG3) DELIMITED BY "="
+             INTO OVERRIDE-NAME OVERRIDE-VAL-STR
+           END-UNSTRING
+           MOVE FUNCTION NUMVAL(OVERRIDE-VAL-STR) TO OVERRIDE-VALUE
+         END-IF
+
+         IF ARGC > 3
+           DISPLAY 4 UPON ARGUMENT-NUMBER
+           ACCEPT ARG4 FROM ARGUMENT-VALUE
+           MOVE FUNCTION TRIM(ARG4) TO TRACE-NAME
+           MOVE "Y" TO TRACE-WANTED
+         END-IF
+
+         IF ARGC > 4
+           DISPLAY 5 UPON ARGUMENT-NUMBER
+           ACCEPT ARG5 FROM ARGUMENT-VALUE
+           MOVE FUNCTION TRIM(ARG5) TO PATCH-NAME
+           MOVE "Y" TO PATCH-WANTED
+         END-IF
+
          OPEN INPUT INPUT-FILE
          PERFORM UNTIL EOF-FLAG = "Y"
            READ INPUT-FILE
              AT END
                MOVE "Y" TO EOF-FLAG
              NOT AT END
+               IF FIRST-REC = "Y"
+                 PERFORM CHECK-SIGNATURE
+                 MOVE "N" TO FIRST-REC
+               END-IF
                PERFORM PARSE-LINE
          END-PERFORM
          CLOSE INPUT-FILE
 
-         PERFORM UNTIL LOOP-STOP = "Y"
-           PERFORM SOLVE-WIRES
-         END-PERFORM
+         IF PATCH-WANTED = "Y"
+           PERFORM APPLY-PATCH-FILE
+         END-IF
+
+         PERFORM BUILD-CACHE-KEY
+         PERFORM LOAD-CACHE-IF-PRESENT
+
+         IF CACHE-HIT = "Y"
+           DISPLAY "cache hit: reusing solved wires from "
+             FUNCTION TRIM(FILENAME)
+         ELSE
+           IF OVERRIDE-WANTED = "Y"
+             PERFORM APPLY-OVERRIDE
+           END-IF
+
+           PERFORM UNTIL LOOP-STOP = "Y" OR STALL-FLAG = "Y"
+             MOVE WIRES-LAST-PTR TO PREV-WIRES-PTR
+             PERFORM SOLVE-WIRES
+             IF LOOP-STOP NOT = "Y" AND WIRES-LAST-PTR = PREV-WIRES-PTR
+               MOVE "Y" TO STALL-FLAG
+             END-IF
+           END-PERFORM
+
+           IF STALL-FLAG NOT = "Y"
+             PERFORM WRITE-CACHE
+           END-IF
+         END-IF
+
+         IF TRACE-WANTED = "Y"
+           PERFORM WRITE-TRACE
+         END-IF
+
+         IF STALL-FLAG = "Y"
+           DISPLAY "error: unable to solve wire "
+             FUNCTION TRIM(WIRE-TO-SOLVE)
+             " - circular or missing gate definition detected"
+           PERFORM REPORT-STALLED-GATES
+           MOVE 1 TO RETURN-CODE
+           STOP RUN
+         END-IF
 
          PERFORM GET-RESULT
          MOVE TOTAL TO RESULT
          DISPLAY "result = " RESULT
 
+         MOVE "DAY07A" TO AUDIT-PROGRAM
+         MOVE FUNCTION TRIM(RESULT) TO AUDIT-RESULT-TEXT
+         PERFORM WRITE-AUDIT-RECORD
+         PERFORM WRITE-CSV-RECORD
+
          STOP RUN.
 
+       OVERFLOW-ABEND.
+           DISPLAY "error: overflow computing wire "
+               FUNCTION TRIM(OP-DEST(I)) " (operation "
+               FUNCTION TRIM(OP-OPER(I)) ") - value exceeds the "
+               "16-bit wire range"
+           MOVE 1 TO RETURN-CODE
+           STOP RUN.
+
+       CHECK-SIGNATURE.
+           MOVE 0 TO SIG-ARROW-COUNT
+           INSPECT FUNCTION TRIM(INPUT-RECORD)
+               TALLYING SIG-ARROW-COUNT FOR ALL "->"
+           IF SIG-ARROW-COUNT = 0
+               DISPLAY "error: " FUNCTION TRIM(FILENAME)
+                   " does not look like a circuit definition file "
+                   "(expected a gate expression and -> on the "
+                   "first record)"
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
        PARSE-LINE.
          ADD 1 TO OPS-LAST-PTR
+         IF OPS-LAST-PTR > MAX-OPS
+           DISPLAY "error: too many gate definitions (max "
+             FUNCTION TRIM(MAX-OPS) ")"
+           MOVE 1 TO RETURN-CODE
+           STOP RUN
+         END-IF
+         PERFORM VARYING CK-I FROM 1 BY 1
+             UNTIL CK-I > FUNCTION LENGTH(FUNCTION TRIM(INPUT-RECORD))
+           COMPUTE CACHE-CKSUM = CACHE-CKSUM +
+               FUNCTION ORD(INPUT-RECORD(CK-I:1)) * CK-I
+         END-PERFORM
          UNSTRING INPUT-RECORD DELIMITED BY SPACES
            INTO PART1 PART2 PART3 PART4 PART5
          END-UNSTRING
@@ -124,15 +290,127 @@
              MOVE PART3 TO OP-DEST(OPS-LAST-PTR)
          END-EVALUATE.
            
+       INCREMENT-WIRES-PTR.
+         ADD 1 TO WIRES-LAST-PTR
+         IF WIRES-LAST-PTR > MAX-WIRES
+           DISPLAY "error: too many wires (max "
+             FUNCTION TRIM(MAX-WIRES) ")"
+           MOVE 1 TO RETURN-CODE
+           STOP RUN
+         END-IF.
+
+       APPLY-OVERRIDE.
+         PERFORM INCREMENT-WIRES-PTR
+         MOVE OVERRIDE-NAME TO WIRE-NAME(WIRES-LAST-PTR)
+         MOVE OVERRIDE-VALUE TO WIRE-VAL(WIRES-LAST-PTR)
+         PERFORM VARYING OV-PTR FROM 1 BY 1 UNTIL OV-PTR > OPS-LAST-PTR
+           IF FUNCTION TRIM(OP-DEST(OV-PTR)) =
+             FUNCTION TRIM(OVERRIDE-NAME)
+             MOVE "Y" TO OP-SOLVED(OV-PTR)
+           END-IF
+         END-PERFORM.
+
+       BUILD-CACHE-KEY.
+         MOVE OPS-LAST-PTR TO DISP-OPS-COUNT
+         MOVE OVERRIDE-VALUE TO DISP-OVERRIDE-VALUE
+         MOVE CACHE-CKSUM TO DISP-CACHE-CKSUM
+         MOVE SPACES TO CACHE-KEY
+         STRING FUNCTION TRIM(FILENAME) DELIMITED BY SIZE
+             "|" DELIMITED BY SIZE
+             FUNCTION TRIM(DISP-OPS-COUNT) DELIMITED BY SIZE
+             "|" DELIMITED BY SIZE
+             FUNCTION TRIM(DISP-CACHE-CKSUM) DELIMITED BY SIZE
+             "|" DELIMITED BY SIZE
+             FUNCTION TRIM(WIRE-TO-SOLVE) DELIMITED BY SIZE
+             "|" DELIMITED BY SIZE
+             FUNCTION TRIM(OVERRIDE-NAME) DELIMITED BY SIZE
+             "|" DELIMITED BY SIZE
+             FUNCTION TRIM(DISP-OVERRIDE-VALUE) DELIMITED BY SIZE
+             "|" DELIMITED BY SIZE
+             FUNCTION TRIM(PATCH-NAME) DELIMITED BY SIZE
+             INTO CACHE-KEY
+         END-STRING.
+
+       APPLY-PATCH-FILE.
+         MOVE "N" TO PATCH-EOF-FLAG
+         OPEN INPUT PATCH-FILE
+         PERFORM UNTIL PATCH-EOF-FLAG = "Y"
+           READ PATCH-FILE
+             AT END
+               MOVE "Y" TO PATCH-EOF-FLAG
+             NOT AT END
+               MOVE PATCH-RECORD TO INPUT-RECORD
+               PERFORM PARSE-LINE
+               PERFORM DEACTIVATE-SUPERSEDED
+         END-PERFORM
+         CLOSE PATCH-FILE.
+
+       DEACTIVATE-SUPERSEDED.
+         PERFORM VARYING I2 FROM 1 BY 1 UNTIL I2 > (OPS-LAST-PTR - 1)
+           IF FUNCTION TRIM(OP-DEST(I2)) =
+             FUNCTION TRIM(OP-DEST(OPS-LAST-PTR))
+             MOVE "N" TO OP-ACTIVE(I2)
+           END-IF
+         END-PERFORM.
+
+       LOAD-CACHE-IF-PRESENT.
+         MOVE "N" TO CACHE-HIT
+         OPEN INPUT CACHE-FILE
+         IF CACHE-STATUS = "00"
+           READ CACHE-FILE INTO CACHE-RECORD
+             AT END
+               CONTINUE
+             NOT AT END
+               MOVE CACHE-RECORD TO CACHE-KEY-READ
+           END-READ
+           IF FUNCTION TRIM(CACHE-KEY-READ) = FUNCTION TRIM(CACHE-KEY)
+             MOVE "Y" TO CACHE-HIT
+             MOVE 0 TO WIRES-LAST-PTR
+             MOVE "N" TO CACHE-EOF
+             PERFORM UNTIL CACHE-EOF = "Y"
+               READ CACHE-FILE INTO CACHE-RECORD
+                 AT END
+                   MOVE "Y" TO CACHE-EOF
+                 NOT AT END
+                   PERFORM INCREMENT-WIRES-PTR
+                   UNSTRING CACHE-RECORD DELIMITED BY ","
+                       INTO CACHE-NAME-PART CACHE-VAL-PART
+                   END-UNSTRING
+                   MOVE CACHE-NAME-PART TO WIRE-NAME(WIRES-LAST-PTR)
+                   MOVE FUNCTION NUMVAL(CACHE-VAL-PART) TO
+                       WIRE-VAL(WIRES-LAST-PTR)
+               END-READ
+             END-PERFORM
+           END-IF
+           CLOSE CACHE-FILE
+         END-IF.
+
+       WRITE-CACHE.
+         OPEN OUTPUT CACHE-FILE
+         MOVE CACHE-KEY TO CACHE-RECORD
+         WRITE CACHE-RECORD
+         PERFORM VARYING TR-PTR FROM 1 BY 1
+             UNTIL TR-PTR > WIRES-LAST-PTR
+           MOVE WIRE-VAL(TR-PTR) TO TR-VAL-STR
+           MOVE SPACES TO CACHE-RECORD
+           STRING FUNCTION TRIM(WIRE-NAME(TR-PTR)) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(TR-VAL-STR) DELIMITED BY SIZE
+               INTO CACHE-RECORD
+           END-STRING
+           WRITE CACHE-RECORD
+         END-PERFORM
+         CLOSE CACHE-FILE.
+
        SOLVE-WIRES.
          PERFORM VARYING I FROM 1 BY 1 UNTIL I > OPS-LAST-PTR
-           IF OP-SOLVED(I) NOT EQUAL "Y"
+           IF OP-SOLVED(I) NOT EQUAL "Y" AND OP-ACTIVE(I) = "Y"
              EVALUATE FUNCTION TRIM(OP-OPER(I))
                WHEN "ASSIGN"
                  MOVE OP-SRC1(I) TO S1-ARG
                  PERFORM GET-ONE-ARG
                  IF S1-SOLVED = "Y"
-                   ADD 1 TO WIRES-LAST-PTR
+                   PERFORM INCREMENT-WIRES-PTR
                    MOVE OP-DEST(I) TO WIRE-NAME(WIRES-LAST-PTR)
                    MOVE S1-RESULT TO WIRE-VAL(WIRES-LAST-PTR)
                    MOVE "Y" TO OP-SOLVED(I)
@@ -141,7 +419,7 @@
                  MOVE OP-SRC1(I) TO S1-ARG
                  PERFORM GET-ONE-ARG
                  IF S1-SOLVED = "Y"
-                   ADD 1 TO WIRES-LAST-PTR
+                   PERFORM INCREMENT-WIRES-PTR
                    MOVE OP-DEST(I) TO WIRE-NAME(WIRES-LAST-PTR)
                    COMPUTE UNMASKED = B-NOT S1-RESULT
                    COMPUTE MASKED = UNMASKED B-AND 65535
@@ -153,9 +431,12 @@
                  MOVE OP-SRC2(I) TO S2-ARG
                  PERFORM GET-TWO-ARGS
                  IF S1-SOLVED = "Y" AND S2-SOLVED = "Y"
-                   ADD 1 TO WIRES-LAST-PTR
+                   PERFORM INCREMENT-WIRES-PTR
                    MOVE OP-DEST(I) TO WIRE-NAME(WIRES-LAST-PTR)
                    COMPUTE UNMASKED = S1-RESULT B-AND S2-RESULT
+                     ON SIZE ERROR
+                       PERFORM OVERFLOW-ABEND
+                   END-COMPUTE
                    COMPUTE MASKED = UNMASKED B-AND 65535
                    MOVE MASKED TO WIRE-VAL(WIRES-LAST-PTR)
                    MOVE "Y" TO OP-SOLVED(I)
@@ -165,9 +446,12 @@
                  MOVE OP-SRC2(I) TO S2-ARG
                  PERFORM GET-TWO-ARGS
                  IF S1-SOLVED = "Y" AND S2-SOLVED = "Y"
-                   ADD 1 TO WIRES-LAST-PTR
+                   PERFORM INCREMENT-WIRES-PTR
                    MOVE OP-DEST(I) TO WIRE-NAME(WIRES-LAST-PTR)
                    COMPUTE UNMASKED = S1-RESULT B-OR S2-RESULT
+                     ON SIZE ERROR
+                       PERFORM OVERFLOW-ABEND
+                   END-COMPUTE
                    COMPUTE MASKED = UNMASKED B-AND 65535
                    MOVE MASKED TO WIRE-VAL(WIRES-LAST-PTR)
                    MOVE "Y" TO OP-SOLVED(I)
@@ -176,9 +460,12 @@
                  MOVE OP-SRC1(I) TO S1-ARG
                  PERFORM GET-ONE-ARG
                  IF S1-SOLVED = "Y"
-                   ADD 1 TO WIRES-LAST-PTR
+                   PERFORM INCREMENT-WIRES-PTR
                    MOVE OP-DEST(I) TO WIRE-NAME(WIRES-LAST-PTR)
                    COMPUTE UNMASKED = S1-RESULT * (2 ** OP-AMT(I))
+                     ON SIZE ERROR
+                       PERFORM OVERFLOW-ABEND
+                   END-COMPUTE
                    COMPUTE MASKED = UNMASKED B-AND 65535
                    MOVE MASKED TO WIRE-VAL(WIRES-LAST-PTR)
                    MOVE "Y" TO OP-SOLVED(I)
@@ -187,9 +474,12 @@
                  MOVE OP-SRC1(I) TO S1-ARG
                  PERFORM GET-ONE-ARG
                  IF S1-SOLVED = "Y"
-                   ADD 1 TO WIRES-LAST-PTR
+                   PERFORM INCREMENT-WIRES-PTR
                    MOVE OP-DEST(I) TO WIRE-NAME(WIRES-LAST-PTR)
                    COMPUTE UNMASKED = S1-RESULT / (2 ** OP-AMT(I))
+                     ON SIZE ERROR
+                       PERFORM OVERFLOW-ABEND
+                   END-COMPUTE
                    COMPUTE MASKED = UNMASKED B-AND 65535
                    MOVE MASKED TO WIRE-VAL(WIRES-LAST-PTR)
                    MOVE "Y" TO OP-SOLVED(I)
@@ -239,6 +529,34 @@
            END-IF
          END-PERFORM.
 
+       REPORT-STALLED-GATES.
+         DISPLAY "gates still unresolved:"
+         PERFORM VARYING I2 FROM 1 BY 1 UNTIL I2 > OPS-LAST-PTR
+           IF OP-SOLVED(I2) NOT = "Y" AND OP-ACTIVE(I2) = "Y"
+             MOVE OP-AMT(I2) TO DISP-OP-AMT
+             DISPLAY "  " FUNCTION TRIM(OP-DEST(I2)) " <- "
+                 FUNCTION TRIM(OP-SRC1(I2)) " "
+                 FUNCTION TRIM(OP-OPER(I2)) " "
+                 FUNCTION TRIM(OP-SRC2(I2)) " "
+                 FUNCTION TRIM(DISP-OP-AMT)
+           END-IF
+         END-PERFORM.
+
+       WRITE-TRACE.
+         OPEN OUTPUT TRACE-FILE
+         PERFORM VARYING TR-PTR FROM 1 BY 1
+             UNTIL TR-PTR > WIRES-LAST-PTR
+           MOVE WIRE-VAL(TR-PTR) TO TR-VAL-STR
+           MOVE SPACES TO TRACE-RECORD
+           STRING FUNCTION TRIM(WIRE-NAME(TR-PTR)) DELIMITED BY SIZE
+                  " = " DELIMITED BY SIZE
+                  FUNCTION TRIM(TR-VAL-STR) DELIMITED BY SIZE
+                  INTO TRACE-RECORD
+           END-STRING
+           WRITE TRACE-RECORD
+         END-PERFORM
+         CLOSE TRACE-FILE.
+
        GET-RESULT.
          PERFORM VARYING I2 FROM 1 BY 1 UNTIL I2 > WIRES-LAST-PTR
            IF FUNCTION TRIM(WIRE-NAME(I2)) =
@@ -247,3 +565,7 @@
                EXIT PERFORM
            END-IF
          END-PERFORM.
+
+       COPY AUDITPARA.
+
+       COPY CSVPARA.
