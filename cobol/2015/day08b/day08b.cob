@@ -6,17 +6,21 @@
        FILE-CONTROL.
        SELECT INPUT-FILE ASSIGN TO FILENAME
            ORGANIZATION IS LINE SEQUENTIAL.
+       COPY AUDITSEL.
+       COPY CSVSEL.
 
        DATA DIVISION.
        FILE SECTION.
        FD INPUT-FILE.
        01 INPUT-RECORD         PIC X(64).
-       
+
+       COPY AUDITFD.
+       COPY CSVFD.
+
        WORKING-STORAGE SECTION.
-       77 ARGC                 PIC 9(4).
-       77 PROGNAME             PIC X(256).
-       77 ARG                  PIC X(256) VALUE SPACES.
-       77 EOF-FLAG             PIC X(1) VALUE "N".
+       COPY CLIARGS.
+       COPY AUDITWS.
+       COPY CSVWS.
        77 RESULT               PIC 9(4) VALUE 0.
        77 BUF                  PIC X(64).
        77 CODE-LEN             PIC 9(2).
@@ -24,6 +28,7 @@
        77 I                    PIC 9(2).
        77 DELTA                PIC 9(2).
        77 DISP-RESULT          PIC Z(4).
+       77 FIRST-REC            PIC X(1) VALUE "Y".
 
        PROCEDURE DIVISION.
        MAIN-ROUTINE.
@@ -36,6 +41,7 @@
        EVALUATE TRUE
          WHEN ARGC IS LESS THAN 1
            DISPLAY "usage: " FUNCTION TRIM(PROGNAME) " <input file>"
+           MOVE 2 TO RETURN-CODE
            STOP RUN
        END-EVALUATE
 
@@ -49,6 +55,10 @@
                AT END
                  MOVE "Y" TO EOF-FLAG
                NOT AT END
+                 IF FIRST-REC = "Y"
+                     PERFORM CHECK-SIGNATURE
+                     MOVE "N" TO FIRST-REC
+                 END-IF
                  PERFORM SCAN-LINE
            END-READ
        END-PERFORM
@@ -57,8 +67,25 @@
        MOVE RESULT TO DISP-RESULT
        DISPLAY "result = " FUNCTION TRIM(DISP-RESULT)
 
+       MOVE "DAY08B" TO AUDIT-PROGRAM
+       MOVE FUNCTION TRIM(DISP-RESULT) TO AUDIT-RESULT-TEXT
+       PERFORM WRITE-AUDIT-RECORD
+       PERFORM WRITE-CSV-RECORD
+
        STOP RUN.
-       
+
+       CHECK-SIGNATURE.
+           MOVE FUNCTION TRIM(INPUT-RECORD) TO BUF
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(BUF)) TO CODE-LEN
+           IF BUF(1:1) NOT = '"' OR BUF(CODE-LEN:1) NOT = '"'
+               DISPLAY "error: " FUNCTION TRIM(FILENAME)
+                   " does not look like a string-literal file "
+                   "(expected a quoted literal on the first "
+                   "record)"
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
        SCAN-LINE.
            MOVE FUNCTION TRIM(INPUT-RECORD) TO BUF
            MOVE FUNCTION LENGTH(FUNCTION TRIM(BUF)) TO CODE-LEN
@@ -75,3 +102,7 @@
            END-PERFORM
            COMPUTE DELTA = 2 + (ENC-LEN - CODE-LEN)
            ADD DELTA TO RESULT.
+
+       COPY AUDITPARA.
+
+       COPY CSVPARA.
