@@ -5,19 +5,44 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        SELECT INPUT-FILE ASSIGN TO FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS INPUT-STATUS.
+       SELECT DETAIL-FILE ASSIGN TO "DAY05A.RPT"
            ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT PRIOR-FILE ASSIGN TO "DAY05A.PRIOR"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS PRIOR-STATUS.
+       COPY AUDITSEL.
+       COPY CSVSEL.
 
        DATA DIVISION.
        FILE SECTION.
        FD INPUT-FILE.
-       01 INPUT-RECORD         PIC X(64).
-       
+       01 INPUT-RECORD         PIC X(512).
+
+       FD DETAIL-FILE.
+       01 DETAIL-RECORD        PIC X(560).
+
+       FD PRIOR-FILE.
+       01 PRIOR-RECORD         PIC X(32).
+
+       COPY AUDITFD.
+       COPY CSVFD.
+
        WORKING-STORAGE SECTION.
-       77 ARGC                 PIC 9(4).
-       77 PROGNAME             PIC X(256).
-       77 ARG                  PIC X(256) VALUE SPACES.
-       77 EOF-FLAG             PIC X(1) VALUE "N".
+       COPY CLIARGS.
+       COPY AUDITWS.
+       COPY CSVWS.
+       77 ARG2                 PIC X(256) VALUE SPACES.
+       77 RULESET              PIC X(8) VALUE "ORIGINAL".
+       77 LINE-NUM             PIC 9(6) VALUE 0.
+       77 DISP-LINE-NUM        PIC Z(6).
        77 LINE-LEN             PIC 9(4).
+       77 TRUNC-FLAG           PIC X(1) VALUE "N".
+       77 INPUT-STATUS         PIC X(2).
+       77 TRUNC-IN-PROGRESS    PIC X(1) VALUE "N".
+       77 TRUNC-COUNT          PIC 9(6) VALUE 0.
+       77 DISP-TRUNC-COUNT     PIC Z(6).
        77 NICE-COUNT           PIC 9(6) VALUE 0.
        77 PROP1                PIC X(1) VALUE "N".
        77 PROP2                PIC X(1) VALUE "N".
@@ -27,7 +52,20 @@
        77 CURR-CHAR            PIC X(1).
        77 NEXT-CHAR            PIC X(1).
        77 PAIR                 PIC X(2).
+       77 SCAN-PAIR             PIC X(2).
+       77 SCAN-START            PIC 9(4).
+       77 J                     PIC 9(4).
        77 RESULT               PIC Z(6).
+       77 PRIOR-STATUS         PIC X(2).
+       77 HAVE-PRIOR           PIC X(1) VALUE "N".
+       77 PRIOR-RULESET        PIC X(8) VALUE SPACES.
+       77 PRIOR-COUNT          PIC 9(6) VALUE 0.
+       77 PRIOR-COUNT-PART     PIC X(8).
+       77 DISP-PRIOR-COUNT     PIC Z(6).
+       77 VARIANCE-PCT         PIC S9(5) VALUE 0.
+       77 DISP-VARIANCE-PCT    PIC -(5)9.
+       77 VARIANCE-THRESHOLD   PIC 9(3) VALUE 20.
+       77 FIRST-REC            PIC X(1) VALUE "Y".
 
        PROCEDURE DIVISION.
        MAIN-ROUTINE.
@@ -39,7 +77,9 @@
 
        EVALUATE TRUE
          WHEN ARGC IS LESS THAN 1
-           DISPLAY "usage: " FUNCTION TRIM(PROGNAME) " <input file>"
+           DISPLAY "usage: " FUNCTION TRIM(PROGNAME)
+               " <input file> [ORIGINAL|ALT]"
+           MOVE 2 TO RETURN-CODE
            STOP RUN
        END-EVALUATE
 
@@ -47,29 +87,118 @@
        ACCEPT ARG FROM ARGUMENT-VALUE
        MOVE FUNCTION TRIM(ARG) TO FILENAME
 
+       IF ARGC > 1
+           DISPLAY 2 UPON ARGUMENT-NUMBER
+           ACCEPT ARG2 FROM ARGUMENT-VALUE
+           MOVE FUNCTION TRIM(ARG2) TO RULESET
+           INSPECT RULESET CONVERTING
+               "abcdefghijklmnopqrstuvwxyz" TO
+               "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+       END-IF
+
        OPEN INPUT INPUT-FILE
+       OPEN OUTPUT DETAIL-FILE
        PERFORM UNTIL EOF-FLAG = "Y"
            READ INPUT-FILE
                AT END
                  MOVE "Y" TO EOF-FLAG
                NOT AT END
-                   MOVE FUNCTION LENGTH(FUNCTION TRIM(INPUT-RECORD))
-                     TO LINE-LEN
-                   PERFORM CHECK-PROP1
-                   PERFORM CHECK-PROP2
-                   PERFORM CHECK-PROP3
-                   IF PROP1 = "Y" AND PROP2 = "Y" AND PROP3 = "Y"
-                       ADD 1 TO NICE-COUNT
+                   IF FIRST-REC = "Y"
+                       PERFORM CHECK-SIGNATURE
+                       MOVE "N" TO FIRST-REC
                    END-IF
+                   EVALUATE TRUE
+                     WHEN INPUT-STATUS = "06"
+                          AND TRUNC-IN-PROGRESS = "N"
+                       MOVE "Y" TO TRUNC-IN-PROGRESS
+                       ADD 1 TO LINE-NUM
+                     WHEN INPUT-STATUS = "06"
+                       CONTINUE
+                     WHEN TRUNC-IN-PROGRESS = "Y"
+                       PERFORM FLAG-TRUNCATED-LINE
+                       MOVE "N" TO TRUNC-IN-PROGRESS
+                     WHEN OTHER
+                       ADD 1 TO LINE-NUM
+                       PERFORM SCORE-LINE
+                   END-EVALUATE
            END-READ
        END-PERFORM
        CLOSE INPUT-FILE
+       CLOSE DETAIL-FILE
 
        MOVE NICE-COUNT TO RESULT
-       DISPLAY "result = " RESULT
+       DISPLAY "result = " RESULT " ruleset=" FUNCTION TRIM(RULESET)
+       MOVE TRUNC-COUNT TO DISP-TRUNC-COUNT
+       DISPLAY "truncated lines = " FUNCTION TRIM(DISP-TRUNC-COUNT)
+
+       PERFORM READ-PRIOR-RESULT
+       IF HAVE-PRIOR = "Y" AND PRIOR-RULESET = RULESET
+           AND PRIOR-COUNT NOT = 0
+           COMPUTE VARIANCE-PCT ROUNDED =
+               ((NICE-COUNT - PRIOR-COUNT) * 100) / PRIOR-COUNT
+           MOVE PRIOR-COUNT TO DISP-PRIOR-COUNT
+           MOVE VARIANCE-PCT TO DISP-VARIANCE-PCT
+           DISPLAY "prior run (" FUNCTION TRIM(RULESET)
+               ") nice count = " FUNCTION TRIM(DISP-PRIOR-COUNT)
+               ", variance = " FUNCTION TRIM(DISP-VARIANCE-PCT) "%"
+           IF FUNCTION ABS(VARIANCE-PCT) > VARIANCE-THRESHOLD
+               DISPLAY "WARNING: nice count variance exceeds "
+                   FUNCTION TRIM(VARIANCE-THRESHOLD) "% threshold"
+           END-IF
+       END-IF
+       PERFORM WRITE-PRIOR-RESULT
+
+       MOVE "DAY05A" TO AUDIT-PROGRAM
+       MOVE FUNCTION TRIM(RESULT) TO AUDIT-RESULT-TEXT
+       MOVE RULESET TO AUDIT-RULE-VERSION
+       PERFORM WRITE-AUDIT-RECORD
+       PERFORM WRITE-CSV-RECORD
 
        STOP RUN.
-       
+
+       CHECK-SIGNATURE.
+           IF FUNCTION TRIM(INPUT-RECORD) IS NOT ALPHABETIC-LOWER
+               DISPLAY "error: " FUNCTION TRIM(FILENAME)
+                   " does not look like a nice-string candidate file "
+                   "(expected lowercase letters only on the first "
+                   "record)"
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       SCORE-LINE.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(INPUT-RECORD))
+             TO LINE-LEN
+           MOVE "N" TO TRUNC-FLAG
+           EVALUATE RULESET
+             WHEN "ALT"
+               PERFORM CHECK-PROP1-ALT
+               PERFORM CHECK-PROP2-ALT
+               MOVE "Y" TO PROP3
+             WHEN OTHER
+               PERFORM CHECK-PROP1
+               PERFORM CHECK-PROP2
+               PERFORM CHECK-PROP3
+           END-EVALUATE
+           IF PROP1 = "Y" AND PROP2 = "Y" AND PROP3 = "Y"
+               ADD 1 TO NICE-COUNT
+           END-IF
+           PERFORM WRITE-DETAIL-LINE.
+
+       FLAG-TRUNCATED-LINE.
+           ADD 1 TO TRUNC-COUNT
+           MOVE LINE-NUM TO DISP-LINE-NUM
+           DISPLAY "WARNING: line " FUNCTION TRIM(DISP-LINE-NUM)
+               " exceeds the 512-character record limit and was"
+               " skipped"
+           MOVE SPACES TO DETAIL-RECORD
+           STRING FUNCTION TRIM(DISP-LINE-NUM) DELIMITED BY SIZE
+               " flagged: line exceeds record limit, skipped"
+               DELIMITED BY SIZE
+               INTO DETAIL-RECORD
+           END-STRING
+           WRITE DETAIL-RECORD.
+
        CHECK-PROP1.
            MOVE 0 TO VOWEL-COUNT
            MOVE "N" TO PROP1
@@ -107,3 +236,81 @@
                    EXIT PERFORM
                END-IF
            END-PERFORM.
+
+       WRITE-DETAIL-LINE.
+           MOVE LINE-NUM TO DISP-LINE-NUM
+           MOVE SPACES TO DETAIL-RECORD
+           STRING FUNCTION TRIM(DISP-LINE-NUM) DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               FUNCTION TRIM(INPUT-RECORD) DELIMITED BY SIZE
+               " PROP1=" DELIMITED BY SIZE
+               PROP1 DELIMITED BY SIZE
+               " PROP2=" DELIMITED BY SIZE
+               PROP2 DELIMITED BY SIZE
+               " PROP3=" DELIMITED BY SIZE
+               PROP3 DELIMITED BY SIZE
+               " TRUNC=" DELIMITED BY SIZE
+               TRUNC-FLAG DELIMITED BY SIZE
+               INTO DETAIL-RECORD
+           END-STRING
+           WRITE DETAIL-RECORD.
+
+       CHECK-PROP1-ALT.
+           MOVE "N" TO PROP1
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > (LINE-LEN - 1)
+               MOVE INPUT-RECORD(I:2) TO PAIR
+               COMPUTE SCAN-START = I + 2
+               PERFORM VARYING J FROM SCAN-START BY 1
+                   UNTIL J > (LINE-LEN - 1)
+                   MOVE INPUT-RECORD(J:2) TO SCAN-PAIR
+                   IF SCAN-PAIR = PAIR
+                       MOVE "Y" TO PROP1
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+               IF PROP1 = "Y"
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       CHECK-PROP2-ALT.
+           MOVE "N" TO PROP2
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > (LINE-LEN - 2)
+               IF INPUT-RECORD(I:1) = INPUT-RECORD(I + 2:1)
+                   MOVE "Y" TO PROP2
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       READ-PRIOR-RESULT.
+           MOVE "N" TO HAVE-PRIOR
+           OPEN INPUT PRIOR-FILE
+           IF PRIOR-STATUS = "00"
+               READ PRIOR-FILE INTO PRIOR-RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       UNSTRING PRIOR-RECORD DELIMITED BY ","
+                           INTO PRIOR-RULESET PRIOR-COUNT-PART
+                       END-UNSTRING
+                       MOVE FUNCTION NUMVAL(PRIOR-COUNT-PART)
+                           TO PRIOR-COUNT
+                       MOVE "Y" TO HAVE-PRIOR
+               END-READ
+               CLOSE PRIOR-FILE
+           END-IF.
+
+       WRITE-PRIOR-RESULT.
+           OPEN OUTPUT PRIOR-FILE
+           MOVE SPACES TO PRIOR-RECORD
+           STRING FUNCTION TRIM(RULESET) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(RESULT) DELIMITED BY SIZE
+               INTO PRIOR-RECORD
+           END-STRING
+           WRITE PRIOR-RECORD
+           CLOSE PRIOR-FILE.
+
+       COPY AUDITPARA.
+
+       COPY CSVPARA.
