@@ -6,30 +6,70 @@
        FILE-CONTROL.
        SELECT INPUT-FILE ASSIGN TO FILENAME
            ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT REJECT-FILE ASSIGN TO "DAY02A.REJ"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       COPY AUDITSEL.
+       COPY CSVSEL.
 
        DATA DIVISION.
        FILE SECTION.
        FD INPUT-FILE.
        01 INPUT-RECORD         PIC X(32).
-       
+
+       FD REJECT-FILE.
+       01 REJECT-RECORD        PIC X(64).
+
+       COPY AUDITFD.
+       COPY CSVFD.
+
        WORKING-STORAGE SECTION.
-       77 ARGC                 PIC 9(4).
-       77 PROGNAME             PIC X(256).
-       77 ARG                  PIC X(256) VALUE SPACES.
-       77 EOF-FLAG             PIC X(1) VALUE "N".
-       77 L-PART               PIC X(4).
-       77 W-PART               PIC X(4).
-       77 H-PART               PIC X(4).
-       77 L                    PIC 9(4).
-       77 W                    PIC 9(4).
-       77 H                    PIC 9(4).
-       77 AREA1                PIC 9(9).
-       77 AREA2                PIC 9(9).
-       77 AREA3                PIC 9(9).
-       77 SURFACE-AREA         PIC 9(9).
-       77 MIN-AREA             PIC 9(9).
-       77 TOTAL-AREA           PIC 9(9) VALUE 0.
-       77 RESULT               PIC Z(9).
+       COPY CLIARGS.
+       COPY AUDITWS.
+       COPY CSVWS.
+       77 L-PART               PIC X(6).
+       77 W-PART               PIC X(6).
+       77 H-PART               PIC X(6).
+       77 L                    PIC 9(6).
+       77 W                    PIC 9(6).
+       77 H                    PIC 9(6).
+       77 AREA1                PIC 9(12).
+       77 AREA2                PIC 9(12).
+       77 AREA3                PIC 9(12).
+       77 SURFACE-AREA         PIC 9(13).
+       77 MIN-AREA             PIC 9(12).
+       77 TOTAL-AREA           PIC 9(15) VALUE 0.
+       77 RESULT               PIC Z(15).
+       77 RECORD-VALID         PIC X(1) VALUE "N".
+       77 REJECT-COUNT         PIC 9(6) VALUE 0.
+       77 DISP-L               PIC Z(6).
+       77 DISP-W               PIC Z(6).
+       77 DISP-H               PIC Z(6).
+       77 DISP-SURFACE         PIC Z(13).
+       77 DISP-MIN             PIC Z(12).
+       77 DISP-REJECTS         PIC Z(6).
+       77 ARG2                 PIC X(256) VALUE SPACES.
+       77 VENDOR-WANTED        PIC X(1) VALUE "N".
+       77 VENDOR-TOTAL         PIC 9(12) VALUE 0.
+       77 DISP-VENDOR-TOTAL    PIC Z(12).
+       77 VARIANCE-AMT         PIC S9(15) VALUE 0.
+       77 DISP-VARIANCE-AMT    PIC -(15)9.
+       77 VARIANCE-PCT         PIC S9(5) VALUE 0.
+       77 DISP-VARIANCE-PCT    PIC -(5)9.
+       77 VARIANCE-THRESHOLD   PIC 9(3) VALUE 5.
+       77 FIRST-REC            PIC X(1) VALUE "Y".
+       77 SIG-X-COUNT          PIC 9(4) VALUE 0.
+       77 PERIM1               PIC 9(12).
+       77 PERIM2               PIC 9(12).
+       77 PERIM3               PIC 9(12).
+       77 SHORTEST-SIDE        PIC X(2).
+       77 PRESENT-LENGTH       PIC 9(12).
+       77 BOW-LENGTH           PIC 9(12).
+       77 RIBBON-TOTAL         PIC 9(12) VALUE 0.
+       77 BOW-TOTAL            PIC 9(12) VALUE 0.
+       77 DISP-PRESENT         PIC Z(12).
+       77 DISP-BOW             PIC Z(12).
+       77 DISP-RIBBON-TOTAL    PIC Z(12).
+       77 DISP-BOW-TOTAL       PIC Z(12).
 
        PROCEDURE DIVISION.
        MAIN-ROUTINE.
@@ -41,7 +81,9 @@
 
        EVALUATE TRUE
          WHEN ARGC IS LESS THAN 1
-           DISPLAY "usage: " FUNCTION TRIM(PROGNAME) " <input file>"
+           DISPLAY "usage: " FUNCTION TRIM(PROGNAME)
+               " <input file> [vendor invoiced total]"
+           MOVE 2 TO RETURN-CODE
            STOP RUN
        END-EVALUATE
 
@@ -49,29 +91,89 @@
        ACCEPT ARG FROM ARGUMENT-VALUE
        MOVE FUNCTION TRIM(ARG) TO FILENAME
 
+       IF ARGC > 1
+           DISPLAY 2 UPON ARGUMENT-NUMBER
+           ACCEPT ARG2 FROM ARGUMENT-VALUE
+           MOVE FUNCTION NUMVAL(FUNCTION TRIM(ARG2)) TO VENDOR-TOTAL
+           MOVE "Y" TO VENDOR-WANTED
+       END-IF
+
        OPEN INPUT INPUT-FILE
+       OPEN OUTPUT REJECT-FILE
        PERFORM UNTIL EOF-FLAG = "Y"
          READ INPUT-FILE
            AT END
              MOVE "Y" TO EOF-FLAG
            NOT AT END
-             PERFORM PROCESS-BOX
+             IF FIRST-REC = "Y"
+                 PERFORM CHECK-SIGNATURE
+                 MOVE "N" TO FIRST-REC
+             END-IF
+             PERFORM VALIDATE-BOX
+             IF RECORD-VALID = "Y"
+               PERFORM PROCESS-BOX
+             ELSE
+               PERFORM REJECT-BOX
+             END-IF
          END-READ
        END-PERFORM
        CLOSE INPUT-FILE
+       CLOSE REJECT-FILE
 
        MOVE TOTAL-AREA TO RESULT
        DISPLAY "result = " RESULT
+       MOVE RIBBON-TOTAL TO DISP-RIBBON-TOTAL
+       MOVE BOW-TOTAL TO DISP-BOW-TOTAL
+       DISPLAY "ribbon feet = " FUNCTION TRIM(DISP-RIBBON-TOTAL)
+       DISPLAY "bow feet = " FUNCTION TRIM(DISP-BOW-TOTAL)
+       MOVE REJECT-COUNT TO DISP-REJECTS
+       DISPLAY "rejected records = " FUNCTION TRIM(DISP-REJECTS)
+
+       IF VENDOR-WANTED = "Y"
+           PERFORM RECONCILE-VENDOR-TOTAL
+       END-IF
+
+       MOVE "DAY02A" TO AUDIT-PROGRAM
+       MOVE FUNCTION TRIM(RESULT) TO AUDIT-RESULT-TEXT
+       PERFORM WRITE-AUDIT-RECORD
+       PERFORM WRITE-CSV-RECORD
 
        STOP RUN.
-       
-       PROCESS-BOX.
+
+       CHECK-SIGNATURE.
+           MOVE 0 TO SIG-X-COUNT
+           INSPECT FUNCTION TRIM(INPUT-RECORD)
+               TALLYING SIG-X-COUNT FOR ALL "x"
+           IF SIG-X-COUNT NOT = 2
+               DISPLAY "error: " FUNCTION TRIM(FILENAME)
+                   " does not look like a box-dimension file "
+                   "(expected LxWxH on the first record)"
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       VALIDATE-BOX.
+           MOVE "N" TO RECORD-VALID
+           MOVE SPACES TO L-PART W-PART H-PART
            UNSTRING INPUT-RECORD DELIMITED BY "x"
                INTO L-PART, W-PART, H-PART
-           MOVE FUNCTION NUMVAL(L-PART) TO L
-           MOVE FUNCTION NUMVAL(W-PART) TO W
-           MOVE FUNCTION NUMVAL(H-PART) TO H
+           IF FUNCTION TRIM(L-PART) IS NUMERIC
+               AND FUNCTION TRIM(W-PART) IS NUMERIC
+               AND FUNCTION TRIM(H-PART) IS NUMERIC
+               MOVE FUNCTION NUMVAL(L-PART) TO L
+               MOVE FUNCTION NUMVAL(W-PART) TO W
+               MOVE FUNCTION NUMVAL(H-PART) TO H
+               IF L > 0 AND W > 0 AND H > 0
+                   MOVE "Y" TO RECORD-VALID
+               END-IF
+           END-IF.
+
+       REJECT-BOX.
+           ADD 1 TO REJECT-COUNT
+           MOVE INPUT-RECORD TO REJECT-RECORD
+           WRITE REJECT-RECORD.
 
+       PROCESS-BOX.
            COMPUTE AREA1 = L * W
            COMPUTE AREA2 = L * H
            COMPUTE AREA3 = W * H
@@ -86,4 +188,61 @@
            IF AREA3 < MIN-AREA THEN
                MOVE AREA3 TO MIN-AREA
            END-IF
-           ADD MIN-AREA TO TOTAL-AREA.
+           ADD MIN-AREA TO TOTAL-AREA
+
+           COMPUTE PERIM1 = 2 * (L + W)
+           COMPUTE PERIM2 = 2 * (L + H)
+           COMPUTE PERIM3 = 2 * (W + H)
+
+           MOVE PERIM1 TO PRESENT-LENGTH
+           MOVE "LW" TO SHORTEST-SIDE
+           IF PERIM2 < PRESENT-LENGTH THEN
+               MOVE PERIM2 TO PRESENT-LENGTH
+               MOVE "LH" TO SHORTEST-SIDE
+           END-IF
+           IF PERIM3 < PRESENT-LENGTH THEN
+               MOVE PERIM3 TO PRESENT-LENGTH
+               MOVE "WH" TO SHORTEST-SIDE
+           END-IF
+           ADD PRESENT-LENGTH TO RIBBON-TOTAL
+
+           COMPUTE BOW-LENGTH = L * W * H
+           ADD BOW-LENGTH TO BOW-TOTAL
+
+           MOVE L TO DISP-L
+           MOVE W TO DISP-W
+           MOVE H TO DISP-H
+           MOVE SURFACE-AREA TO DISP-SURFACE
+           MOVE MIN-AREA TO DISP-MIN
+           MOVE PRESENT-LENGTH TO DISP-PRESENT
+           MOVE BOW-LENGTH TO DISP-BOW
+           DISPLAY "box " FUNCTION TRIM(DISP-L) "x"
+               FUNCTION TRIM(DISP-W) "x" FUNCTION TRIM(DISP-H)
+               ": paper=" FUNCTION TRIM(DISP-SURFACE)
+               " slack=" FUNCTION TRIM(DISP-MIN)
+               " ribbon side=" SHORTEST-SIDE
+               " ribbon=" FUNCTION TRIM(DISP-PRESENT)
+               " bow=" FUNCTION TRIM(DISP-BOW).
+
+       RECONCILE-VENDOR-TOTAL.
+           MOVE VENDOR-TOTAL TO DISP-VENDOR-TOTAL
+           COMPUTE VARIANCE-AMT = TOTAL-AREA - VENDOR-TOTAL
+           MOVE VARIANCE-AMT TO DISP-VARIANCE-AMT
+           DISPLAY "vendor invoiced total = "
+               FUNCTION TRIM(DISP-VENDOR-TOTAL)
+               ", variance = " FUNCTION TRIM(DISP-VARIANCE-AMT)
+           IF VENDOR-TOTAL NOT = 0
+               COMPUTE VARIANCE-PCT ROUNDED =
+                   (VARIANCE-AMT * 100) / VENDOR-TOTAL
+               MOVE VARIANCE-PCT TO DISP-VARIANCE-PCT
+               DISPLAY "variance = "
+                   FUNCTION TRIM(DISP-VARIANCE-PCT) "%"
+               IF FUNCTION ABS(VARIANCE-PCT) > VARIANCE-THRESHOLD
+                   DISPLAY "WARNING: paper total variance exceeds "
+                       FUNCTION TRIM(VARIANCE-THRESHOLD) "% threshold"
+               END-IF
+           END-IF.
+
+       COPY AUDITPARA.
+
+       COPY CSVPARA.
