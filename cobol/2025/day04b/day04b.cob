@@ -6,18 +6,32 @@
        FILE-CONTROL.
        SELECT INPUT-FILE ASSIGN TO FILENAME
            ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT GRID-OUT-FILE ASSIGN TO GRID-OUT-NAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+       COPY AUDITSEL.
+       COPY CSVSEL.
 
        DATA DIVISION.
        FILE SECTION.
        FD INPUT-FILE.
-       01 INPUT-REC  PIC X(150).
+       01 INPUT-REC  PIC X(300).
+
+       FD GRID-OUT-FILE.
+       01 GRID-OUT-RECORD PIC X(300).
+
+       COPY AUDITFD.
+       COPY CSVFD.
 
        WORKING-STORAGE SECTION.
-       77 ARGC         PIC 9(4).
+       COPY CLIARGS.
+       COPY AUDITWS.
+       COPY CSVWS.
        77 ARG-COUNT    PIC Z(1).
-       77 PROGNAME     PIC X(256).
-       77 ARG          PIC X(256) VALUE SPACES.
-       77 EOF-FLAG     PIC X(1) VALUE "N".
+       77 ARG2         PIC X(256) VALUE SPACES.
+       77 ARG3         PIC X(256) VALUE SPACES.
+       77 GRID-OUT-NAME PIC X(256) VALUE SPACES.
+       77 GRID-OUT-WANTED PIC X(1) VALUE "N".
+       77 MAX-GRID-DIM PIC 9(4) VALUE 300.
        77 NUM-ROLLS    PIC 9(6) VALUE 0.
        77 RESULT       PIC Z(6).
        77 ROW-NUM      PIC 9(4) VALUE 1.
@@ -30,16 +44,41 @@
        77 NBR-ROW      PIC 9(4).
        77 NBR-COL      PIC 9(4).
        77 STABLE       PIC X(1) VALUE "N".
-       77 REMOVED      PIC 9(4) VALUE 0.
+       77 REMOVED      PIC 9(6) VALUE 0.
+       77 PASS-NUM     PIC 9(4) VALUE 0.
+       77 PASS-REMOVED PIC 9(6) VALUE 0.
+       77 DISP-PASS-NUM PIC Z(4).
+       77 DISP-PASS-REMOVED PIC Z(6).
+       77 LOOKUP-CHAR   PIC X(1).
+       77 TILE-LIMIT    PIC 9(1).
+       77 TBL-IDX       PIC 9(1).
+       77 FIRST-REC     PIC X(1) VALUE "Y".
+       77 SIG-LINE-LEN  PIC 9(4).
+       77 SIG-IDX       PIC 9(4).
+       77 SIG-BAD       PIC X(1) VALUE "N".
        01 GRID.
-         05 GRID-ROWS OCCURS 150 TIMES INDEXED BY ROW-INDEX.
-           10 GRID-COLS OCCURS 150 TIMES INDEXED BY COL-INDEX.
+         05 GRID-ROWS OCCURS 300 TIMES INDEXED BY ROW-INDEX.
+           10 GRID-COLS OCCURS 300 TIMES INDEXED BY COL-INDEX.
              15 GRID-CELL PIC X.
        01 NEXT-GRID.
-         05 NEXT-ROWS OCCURS 150 TIMES INDEXED BY ROW-INDEX.
-           10 NEXT-COLS OCCURS 150 TIMES INDEXED BY COL-INDEX.
+         05 NEXT-ROWS OCCURS 300 TIMES INDEXED BY ROW-INDEX.
+           10 NEXT-COLS OCCURS 300 TIMES INDEXED BY COL-INDEX.
              15 NEXT-CELL PIC X.
 
+       01 TILE-TABLE-INIT.
+         05 FILLER PIC X VALUE "@".
+         05 FILLER PIC 9 VALUE 3.
+         05 FILLER PIC X VALUE "#".
+         05 FILLER PIC 9 VALUE 2.
+         05 FILLER PIC X VALUE "&".
+         05 FILLER PIC 9 VALUE 4.
+         05 FILLER PIC X VALUE "*".
+         05 FILLER PIC 9 VALUE 5.
+       01 TILE-TABLE REDEFINES TILE-TABLE-INIT.
+         05 TILE-ENTRY OCCURS 4 TIMES.
+           10 TILE-TYPE      PIC X.
+           10 TILE-THRESHOLD PIC 9.
+
        PROCEDURE DIVISION.
 
        ACCEPT ARGC FROM ARGUMENT-NUMBER
@@ -49,7 +88,9 @@
 
        EVALUATE TRUE
          WHEN ARGC IS LESS THAN 1
-           DISPLAY "usage: " FUNCTION TRIM(PROGNAME) " <input file>"
+           DISPLAY "usage: " FUNCTION TRIM(PROGNAME)
+               " <input file> [max grid dimension] [output grid file]"
+           MOVE 2 TO RETURN-CODE
            STOP RUN
        END-EVALUATE
 
@@ -57,13 +98,48 @@
        ACCEPT ARG FROM ARGUMENT-VALUE
        MOVE FUNCTION TRIM(ARG) TO FILENAME
 
+       IF ARGC > 1
+         DISPLAY 2 UPON ARGUMENT-NUMBER
+         ACCEPT ARG2 FROM ARGUMENT-VALUE
+         MOVE FUNCTION NUMVAL(FUNCTION TRIM(ARG2)) TO MAX-GRID-DIM
+         IF MAX-GRID-DIM > 300
+           DISPLAY "error: max grid dimension " FUNCTION TRIM(ARG2)
+               " exceeds table capacity (300)"
+           MOVE 1 TO RETURN-CODE
+           STOP RUN
+         END-IF
+       END-IF
+
+       IF ARGC > 2
+         DISPLAY 3 UPON ARGUMENT-NUMBER
+         ACCEPT ARG3 FROM ARGUMENT-VALUE
+         MOVE FUNCTION TRIM(ARG3) TO GRID-OUT-NAME
+         MOVE "Y" TO GRID-OUT-WANTED
+       END-IF
+
        OPEN INPUT INPUT-FILE
        PERFORM UNTIL EOF-FLAG = "Y"
          READ INPUT-FILE INTO INPUT-REC
            AT END
              MOVE "Y" TO EOF-FLAG
            NOT AT END
+             IF FIRST-REC = "Y"
+                 PERFORM CHECK-SIGNATURE
+                 MOVE "N" TO FIRST-REC
+             END-IF
+             IF ROW-NUM > MAX-GRID-DIM
+               DISPLAY "error: input has more than "
+                   FUNCTION TRIM(MAX-GRID-DIM) " rows"
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+             END-IF
              MOVE FUNCTION LENGTH(FUNCTION TRIM(INPUT-REC)) TO NUM-COLS
+             IF NUM-COLS > MAX-GRID-DIM
+               DISPLAY "error: input has more than "
+                   FUNCTION TRIM(MAX-GRID-DIM) " columns"
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+             END-IF
              PERFORM VARYING COL-NUM FROM 1 BY 1
                  UNTIL COL-NUM > NUM-COLS
                MOVE INPUT-REC(COL-NUM:1) TO GRID-CELL(ROW-NUM, COL-NUM)
@@ -75,16 +151,50 @@
        PERFORM COUNT-ACCESSIBLE
        PERFORM STABILIZE UNTIL STABLE = "Y"
        CLOSE INPUT-FILE
+
+       IF GRID-OUT-WANTED = "Y"
+         PERFORM WRITE-FINAL-GRID
+       END-IF
+
        MOVE REMOVED TO RESULT
        DISPLAY "result = " FUNCTION TRIM(RESULT)
 
+       MOVE "DAY04B" TO AUDIT-PROGRAM
+       MOVE FUNCTION TRIM(RESULT) TO AUDIT-RESULT-TEXT
+       PERFORM WRITE-AUDIT-RECORD
+       PERFORM WRITE-CSV-RECORD
+
        STOP RUN.
 
+       CHECK-SIGNATURE.
+         MOVE "N" TO SIG-BAD
+         MOVE FUNCTION LENGTH(FUNCTION TRIM(INPUT-REC)) TO SIG-LINE-LEN
+         PERFORM VARYING SIG-IDX FROM 1 BY 1
+             UNTIL SIG-IDX > SIG-LINE-LEN
+           EVALUATE INPUT-REC(SIG-IDX:1)
+             WHEN "."
+             WHEN "@"
+             WHEN "#"
+             WHEN "&"
+             WHEN "*"
+               CONTINUE
+             WHEN OTHER
+               MOVE "Y" TO SIG-BAD
+           END-EVALUATE
+         END-PERFORM
+         IF SIG-BAD = "Y"
+           DISPLAY "error: " FUNCTION TRIM(FILENAME)
+               " does not look like a tile-grid file "
+               "(unexpected character on the first record)"
+           MOVE 1 TO RETURN-CODE
+           STOP RUN
+         END-IF.
+
        COUNT-ACCESSIBLE.
          MOVE 0 TO NUM-ROLLS
          PERFORM VARYING ROW-NUM FROM 1 BY 1 UNTIL ROW-NUM > NUM-ROWS
            PERFORM VARYING COL-NUM FROM 1 BY 1 UNTIL COL-NUM > NUM-COLS
-             IF GRID-CELL(ROW-NUM, COL-NUM) = "@" THEN
+             IF GRID-CELL(ROW-NUM, COL-NUM) NOT = "." THEN
                MOVE 0 TO NUM-NBRS
                PERFORM VARYING ROW-DELTA FROM -1 BY 1 UNTIL
                    ROW-DELTA > 1
@@ -95,23 +205,36 @@
                    IF NBR-ROW >= 1 AND NBR-ROW <= NUM-ROWS AND
                        NBR-COL >= 1 AND NBR-COL <= NUM-COLS AND
                        NOT (ROW-DELTA = 0 AND COL-DELTA = 0) THEN
-                     IF GRID-CELL(NBR-ROW, NBR-COL) = "@" THEN
+                     IF GRID-CELL(NBR-ROW, NBR-COL) NOT = "." THEN
                        ADD 1 TO NUM-NBRS
                      END-IF
                    END-IF
                  END-PERFORM
                END-PERFORM
-               IF NUM-NBRS <= 3 THEN
+               MOVE GRID-CELL(ROW-NUM, COL-NUM) TO LOOKUP-CHAR
+               PERFORM GET-TILE-THRESHOLD
+               IF NUM-NBRS <= TILE-LIMIT THEN
                  ADD 1 TO NUM-ROLLS
                END-IF
              END-IF
            END-PERFORM
          END-PERFORM.
 
+       GET-TILE-THRESHOLD.
+         MOVE 3 TO TILE-LIMIT
+         PERFORM VARYING TBL-IDX FROM 1 BY 1 UNTIL TBL-IDX > 4
+           IF TILE-TYPE(TBL-IDX) = LOOKUP-CHAR
+             MOVE TILE-THRESHOLD(TBL-IDX) TO TILE-LIMIT
+             EXIT PERFORM
+           END-IF
+         END-PERFORM.
+
        STABILIZE.
+         ADD 1 TO PASS-NUM
+         MOVE 0 TO PASS-REMOVED
          PERFORM VARYING ROW-NUM FROM 1 BY 1 UNTIL ROW-NUM > NUM-ROWS
            PERFORM VARYING COL-NUM FROM 1 BY 1 UNTIL COL-NUM > NUM-COLS
-             IF GRID-CELL(ROW-NUM, COL-NUM) = "@" THEN
+             IF GRID-CELL(ROW-NUM, COL-NUM) NOT = "." THEN
                MOVE 0 TO NUM-NBRS
                PERFORM VARYING ROW-DELTA FROM -1 BY 1 UNTIL
                    ROW-DELTA > 1
@@ -122,17 +245,21 @@
                    IF NBR-ROW >= 1 AND NBR-ROW <= NUM-ROWS AND
                        NBR-COL >= 1 AND NBR-COL <= NUM-COLS AND
                        NOT (ROW-DELTA = 0 AND COL-DELTA = 0) THEN
-                     IF GRID-CELL(NBR-ROW, NBR-COL) = "@" THEN
+                     IF GRID-CELL(NBR-ROW, NBR-COL) NOT = "." THEN
                        ADD 1 TO NUM-NBRS
                      END-IF
                    END-IF
                  END-PERFORM
                END-PERFORM
-               IF NUM-NBRS <= 3 THEN
+               MOVE GRID-CELL(ROW-NUM, COL-NUM) TO LOOKUP-CHAR
+               PERFORM GET-TILE-THRESHOLD
+               IF NUM-NBRS <= TILE-LIMIT THEN
                  MOVE "." TO NEXT-CELL(ROW-NUM, COL-NUM)
                  ADD 1 TO REMOVED
+                 ADD 1 TO PASS-REMOVED
                ELSE
-                 MOVE "@" TO NEXT-CELL(ROW-NUM, COL-NUM)
+                 MOVE GRID-CELL(ROW-NUM, COL-NUM) TO
+                     NEXT-CELL(ROW-NUM, COL-NUM)
                END-IF
              ELSE
                MOVE GRID-CELL(ROW-NUM, COL-NUM) TO
@@ -146,7 +273,27 @@
                  GRID-CELL(ROW-NUM, COL-NUM)
            END-PERFORM
          END-PERFORM
+         MOVE PASS-NUM TO DISP-PASS-NUM
+         MOVE PASS-REMOVED TO DISP-PASS-REMOVED
+         DISPLAY "pass " FUNCTION TRIM(DISP-PASS-NUM)
+             " removed = " FUNCTION TRIM(DISP-PASS-REMOVED)
          PERFORM COUNT-ACCESSIBLE
          IF NUM-ROLLS = 0 THEN
            MOVE "Y" TO STABLE
          END-IF.
+
+       WRITE-FINAL-GRID.
+         OPEN OUTPUT GRID-OUT-FILE
+         PERFORM VARYING ROW-NUM FROM 1 BY 1 UNTIL ROW-NUM > NUM-ROWS
+           MOVE SPACES TO GRID-OUT-RECORD
+           PERFORM VARYING COL-NUM FROM 1 BY 1 UNTIL COL-NUM > NUM-COLS
+             MOVE GRID-CELL(ROW-NUM, COL-NUM) TO
+                 GRID-OUT-RECORD(COL-NUM:1)
+           END-PERFORM
+           WRITE GRID-OUT-RECORD
+         END-PERFORM
+         CLOSE GRID-OUT-FILE.
+
+       COPY AUDITPARA.
+
+       COPY CSVPARA.
