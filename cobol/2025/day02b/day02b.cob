@@ -6,21 +6,42 @@
        FILE-CONTROL.
        SELECT INPUT-FILE ASSIGN TO FILENAME
            ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT DETAIL-FILE ASSIGN TO "DAY02B.RPT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT REJECT-FILE ASSIGN TO "DAY02B.REJ"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       COPY AUDITSEL.
+       COPY CSVSEL.
 
        DATA DIVISION.
        FILE SECTION.
        FD INPUT-FILE.
        01 INPUT-REC  PIC X(65536).
-       
+
+       FD DETAIL-FILE.
+       01 DETAIL-RECORD PIC X(128).
+
+       FD REJECT-FILE.
+       01 REJECT-RECORD PIC X(160).
+
+       COPY AUDITFD.
+       COPY CSVFD.
+
        WORKING-STORAGE SECTION.
-       77 ARGC          PIC 9(4).
+       COPY CLIARGS.
+       COPY AUDITWS.
+       COPY CSVWS.
        77 ARG-COUNT     PIC Z(1).
-       77 PROGNAME      PIC X(256).
-       77 ARG           PIC X(256) VALUE SPACES.
-       77 EOF-FLAG      PIC X(1) VALUE "N".
        77 CONTENTS      PIC X(65536).
        77 CONTENTS-LEN  PIC 9(4).
        77 RESULT        PIC Z(15).
+       77 LINE-NUM      PIC 9(6) VALUE 0.
+       77 DISP-LINE-NUM PIC Z(6).
+       77 LINE-TOTAL    PIC 9(15) VALUE 0.
+       77 DISP-LINE-TOTAL PIC Z(15).
+       77 DISP-ID       PIC Z(15).
+       77 DISP-J        PIC Z(15).
+       77 MAX-RANGES    PIC 9(5) VALUE 2000.
        77 WS-COMMA-PTR  PIC 9(4).
        77 WS-RANGE-PTR  PIC 9(4).
        77 WS-INDEX      PIC 9(4) VALUE 1.
@@ -46,10 +67,68 @@
        77 CHUNK-DIVISOR PIC 9(15).
        77 INVALID-FLAG  PIC X(1) VALUE "N".
        77 TOTAL         PIC 9(15) VALUE 0.
+       77 RANGE-COUNT   PIC 9(5) VALUE 0.
+       77 LINE-VALID    PIC X(1) VALUE "Y".
+       77 OV-I          PIC 9(5).
+       77 OV-J          PIC 9(5).
+       77 OV-J-START    PIC 9(5).
+       77 REJECT-COUNT  PIC 9(6) VALUE 0.
+       77 DISP-REJECTS  PIC Z(6).
+       77 FIRST-REC     PIC X(1) VALUE "Y".
+       77 SIG-DASH-COUNT PIC 9(4) VALUE 0.
+       77 ARG2           PIC X(256) VALUE SPACES.
+       77 BASE-MODE      PIC X(7) VALUE "DECIMAL".
+       77 BOUND-TEXT     PIC X(16).
+       77 BOUND-LEN      PIC 9(4).
+       77 BOUND-VALUE    PIC 9(15).
+       77 HEX-PTR        PIC 9(4).
+       77 HEX-DIGIT      PIC X(1).
+       77 HEX-IDX        PIC 9(2).
+       77 HEX-FOUND      PIC X(1).
+       77 RULE-VERSION    PIC X(8) VALUE "2025D02B".
+       01 HEX-DIGIT-TABLE-INIT.
+          05 FILLER PIC X  VALUE "0".
+          05 FILLER PIC 99 VALUE 0.
+          05 FILLER PIC X  VALUE "1".
+          05 FILLER PIC 99 VALUE 1.
+          05 FILLER PIC X  VALUE "2".
+          05 FILLER PIC 99 VALUE 2.
+          05 FILLER PIC X  VALUE "3".
+          05 FILLER PIC 99 VALUE 3.
+          05 FILLER PIC X  VALUE "4".
+          05 FILLER PIC 99 VALUE 4.
+          05 FILLER PIC X  VALUE "5".
+          05 FILLER PIC 99 VALUE 5.
+          05 FILLER PIC X  VALUE "6".
+          05 FILLER PIC 99 VALUE 6.
+          05 FILLER PIC X  VALUE "7".
+          05 FILLER PIC 99 VALUE 7.
+          05 FILLER PIC X  VALUE "8".
+          05 FILLER PIC 99 VALUE 8.
+          05 FILLER PIC X  VALUE "9".
+          05 FILLER PIC 99 VALUE 9.
+          05 FILLER PIC X  VALUE "A".
+          05 FILLER PIC 99 VALUE 10.
+          05 FILLER PIC X  VALUE "B".
+          05 FILLER PIC 99 VALUE 11.
+          05 FILLER PIC X  VALUE "C".
+          05 FILLER PIC 99 VALUE 12.
+          05 FILLER PIC X  VALUE "D".
+          05 FILLER PIC 99 VALUE 13.
+          05 FILLER PIC X  VALUE "E".
+          05 FILLER PIC 99 VALUE 14.
+          05 FILLER PIC X  VALUE "F".
+          05 FILLER PIC 99 VALUE 15.
+       01 HEX-DIGIT-TABLE REDEFINES HEX-DIGIT-TABLE-INIT.
+          05 HEX-ENTRY OCCURS 16 TIMES.
+             10 HEX-CHAR  PIC X.
+             10 HEX-VAL   PIC 9(2).
        01 RANGE-TABLE.
-          05 RANGE-ENTRIES OCCURS 200 TIMES.
+          05 RANGE-ENTRIES OCCURS 2000 TIMES.
               10 RANGE-LOW    PIC X(16).
               10 RANGE-HIGH   PIC X(16).
+              10 RANGE-LO-NUM PIC 9(15).
+              10 RANGE-HI-NUM PIC 9(15).
 
        PROCEDURE DIVISION.
 
@@ -60,7 +139,9 @@
 
        EVALUATE TRUE
          WHEN ARGC IS LESS THAN 1
-           DISPLAY "usage: " FUNCTION TRIM(PROGNAME) " <input file>"
+           DISPLAY "usage: " FUNCTION TRIM(PROGNAME)
+               " <input file> [DECIMAL|HEX]"
+           MOVE 2 TO RETURN-CODE
            STOP RUN
        END-EVALUATE
 
@@ -68,30 +149,85 @@
        ACCEPT ARG FROM ARGUMENT-VALUE
        MOVE FUNCTION TRIM(ARG) TO FILENAME
 
+       IF ARGC > 1
+           DISPLAY 2 UPON ARGUMENT-NUMBER
+           ACCEPT ARG2 FROM ARGUMENT-VALUE
+           MOVE FUNCTION TRIM(ARG2) TO BASE-MODE
+           INSPECT BASE-MODE CONVERTING
+               "abcdefghijklmnopqrstuvwxyz" TO
+               "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+       END-IF
+
        OPEN INPUT INPUT-FILE
+       OPEN OUTPUT DETAIL-FILE
+       OPEN OUTPUT REJECT-FILE
        PERFORM UNTIL EOF-FLAG = "Y"
          READ INPUT-FILE INTO INPUT-REC
            AT END
              MOVE "Y" TO EOF-FLAG
            NOT AT END
+             ADD 1 TO LINE-NUM
+             MOVE LINE-NUM TO DISP-LINE-NUM
+             MOVE 0 TO LINE-TOTAL
              MOVE INPUT-REC TO CONTENTS
+             IF FIRST-REC = "Y"
+                 PERFORM CHECK-SIGNATURE
+                 MOVE "N" TO FIRST-REC
+             END-IF
              PERFORM PARSE-RANGES
-             PERFORM PROCESS-INVALID-IDS
+             PERFORM VALIDATE-RANGES
+             IF LINE-VALID = "Y"
+               PERFORM PROCESS-INVALID-IDS
+             END-IF
+             MOVE LINE-TOTAL TO DISP-LINE-TOTAL
+             DISPLAY "line " FUNCTION TRIM(DISP-LINE-NUM)
+                 " subtotal = " FUNCTION TRIM(DISP-LINE-TOTAL)
          END-READ
        END-PERFORM
        CLOSE INPUT-FILE
+       CLOSE DETAIL-FILE
+       CLOSE REJECT-FILE
 
        MOVE TOTAL TO RESULT
        DISPLAY "result = " RESULT
+           " ruleset=" FUNCTION TRIM(RULE-VERSION)
+       MOVE REJECT-COUNT TO DISP-REJECTS
+       DISPLAY "rejected lines = " FUNCTION TRIM(DISP-REJECTS)
+
+       MOVE "DAY02B25" TO AUDIT-PROGRAM
+       MOVE FUNCTION TRIM(RESULT) TO AUDIT-RESULT-TEXT
+       MOVE RULE-VERSION TO AUDIT-RULE-VERSION
+       PERFORM WRITE-AUDIT-RECORD
+       PERFORM WRITE-CSV-RECORD
 
        STOP RUN.
-       
+
+       CHECK-SIGNATURE.
+         MOVE 0 TO SIG-DASH-COUNT
+         INSPECT FUNCTION TRIM(CONTENTS)
+             TALLYING SIG-DASH-COUNT FOR ALL "-"
+         IF SIG-DASH-COUNT = 0
+           DISPLAY "error: " FUNCTION TRIM(FILENAME)
+               " does not look like an ID-range file "
+               "(expected comma-separated lo-hi ranges on the "
+               "first record)"
+           MOVE 1 TO RETURN-CODE
+           STOP RUN
+         END-IF.
+
        PARSE-RANGES.
          MOVE INPUT-REC TO CONTENTS
          MOVE 1 TO WS-COMMA-PTR
                    WS-INDEX
          MOVE FUNCTION LENGTH(FUNCTION TRIM(CONTENTS)) TO CONTENTS-LEN
          PERFORM UNTIL WS-COMMA-PTR > CONTENTS-LEN
+           IF WS-INDEX > MAX-RANGES
+             DISPLAY "error: too many ranges on line "
+               FUNCTION TRIM(DISP-LINE-NUM) " (max "
+               FUNCTION TRIM(MAX-RANGES) ")"
+             MOVE 1 TO RETURN-CODE
+             STOP RUN
+           END-IF
            UNSTRING CONTENTS
              DELIMITED BY ","
              INTO ONE-RANGE
@@ -104,14 +240,118 @@
                   RANGE-HIGH(WS-INDEX)
              WITH POINTER WS-RANGE-PTR
            END-UNSTRING
+           MOVE RANGE-LOW(WS-INDEX) TO BOUND-TEXT
+           PERFORM CONVERT-BOUND
+           MOVE BOUND-VALUE TO RANGE-LO-NUM(WS-INDEX)
+           MOVE RANGE-HIGH(WS-INDEX) TO BOUND-TEXT
+           PERFORM CONVERT-BOUND
+           MOVE BOUND-VALUE TO RANGE-HI-NUM(WS-INDEX)
            ADD 1 TO WS-INDEX
          END-PERFORM.
 
+       CONVERT-BOUND.
+         MOVE FUNCTION TRIM(BOUND-TEXT) TO BOUND-TEXT
+         IF BOUND-TEXT(1:2) = "0x" OR BOUND-TEXT(1:2) = "0X"
+           MOVE BOUND-TEXT(3:14) TO BOUND-TEXT
+           PERFORM HEX-TO-DEC
+         ELSE
+           IF BASE-MODE = "HEX"
+             PERFORM HEX-TO-DEC
+           ELSE
+             MOVE FUNCTION NUMVAL(FUNCTION TRIM(BOUND-TEXT))
+                 TO BOUND-VALUE
+           END-IF
+         END-IF.
+
+       HEX-TO-DEC.
+         MOVE 0 TO BOUND-VALUE
+         INSPECT BOUND-TEXT CONVERTING
+             "abcdef" TO "ABCDEF"
+         MOVE FUNCTION LENGTH(FUNCTION TRIM(BOUND-TEXT)) TO BOUND-LEN
+         PERFORM VARYING HEX-PTR FROM 1 BY 1 UNTIL HEX-PTR > BOUND-LEN
+           MOVE BOUND-TEXT(HEX-PTR:1) TO HEX-DIGIT
+           MOVE "N" TO HEX-FOUND
+           PERFORM VARYING HEX-IDX FROM 1 BY 1 UNTIL HEX-IDX > 16
+             IF HEX-CHAR(HEX-IDX) = HEX-DIGIT
+               COMPUTE BOUND-VALUE = BOUND-VALUE * 16 + HEX-VAL(HEX-IDX)
+               MOVE "Y" TO HEX-FOUND
+               EXIT PERFORM
+             END-IF
+           END-PERFORM
+           IF HEX-FOUND NOT = "Y"
+             DISPLAY "error: " FUNCTION TRIM(FILENAME)
+                 " line " FUNCTION TRIM(DISP-LINE-NUM)
+                 " has an invalid hexadecimal digit"
+             MOVE 1 TO RETURN-CODE
+             STOP RUN
+           END-IF
+         END-PERFORM.
+
+       VALIDATE-RANGES.
+         MOVE "Y" TO LINE-VALID
+         COMPUTE RANGE-COUNT = WS-INDEX - 1
+         PERFORM VARYING OV-I FROM 1 BY 1 UNTIL OV-I > RANGE-COUNT
+           IF RANGE-LO-NUM(OV-I) > RANGE-HI-NUM(OV-I)
+             PERFORM REJECT-RANGE-ORDER
+             EXIT PERFORM
+           END-IF
+         END-PERFORM
+         IF LINE-VALID = "Y"
+           PERFORM VARYING OV-I FROM 1 BY 1 UNTIL OV-I > RANGE-COUNT
+             COMPUTE OV-J-START = OV-I + 1
+             PERFORM VARYING OV-J FROM OV-J-START BY 1
+                 UNTIL OV-J > RANGE-COUNT
+               IF RANGE-LO-NUM(OV-I) <= RANGE-HI-NUM(OV-J) AND
+                   RANGE-LO-NUM(OV-J) <= RANGE-HI-NUM(OV-I)
+                 PERFORM REJECT-RANGE-OVERLAP
+                 EXIT PERFORM
+               END-IF
+             END-PERFORM
+             IF LINE-VALID NOT = "Y"
+               EXIT PERFORM
+             END-IF
+           END-PERFORM
+         END-IF.
+
+       REJECT-RANGE-ORDER.
+         MOVE "N" TO LINE-VALID
+         ADD 1 TO REJECT-COUNT
+         MOVE SPACES TO REJECT-RECORD
+         STRING "line " DELIMITED BY SIZE
+             FUNCTION TRIM(DISP-LINE-NUM) DELIMITED BY SIZE
+             " rejected: range " DELIMITED BY SIZE
+             FUNCTION TRIM(RANGE-LOW(OV-I)) DELIMITED BY SIZE
+             "-" DELIMITED BY SIZE
+             FUNCTION TRIM(RANGE-HIGH(OV-I)) DELIMITED BY SIZE
+             " is out of order" DELIMITED BY SIZE
+             INTO REJECT-RECORD
+         END-STRING
+         WRITE REJECT-RECORD.
+
+       REJECT-RANGE-OVERLAP.
+         MOVE "N" TO LINE-VALID
+         ADD 1 TO REJECT-COUNT
+         MOVE SPACES TO REJECT-RECORD
+         STRING "line " DELIMITED BY SIZE
+             FUNCTION TRIM(DISP-LINE-NUM) DELIMITED BY SIZE
+             " rejected: range " DELIMITED BY SIZE
+             FUNCTION TRIM(RANGE-LOW(OV-I)) DELIMITED BY SIZE
+             "-" DELIMITED BY SIZE
+             FUNCTION TRIM(RANGE-HIGH(OV-I)) DELIMITED BY SIZE
+             " overlaps " DELIMITED BY SIZE
+             FUNCTION TRIM(RANGE-LOW(OV-J)) DELIMITED BY SIZE
+             "-" DELIMITED BY SIZE
+             FUNCTION TRIM(RANGE-HIGH(OV-J)) DELIMITED BY SIZE
+             INTO REJECT-RECORD
+         END-STRING
+         WRITE REJECT-RECORD.
+
        PROCESS-INVALID-IDS.
+         COMPUTE RANGE-COUNT = WS-INDEX - 1
          PERFORM VARYING TABLE-IDX FROM 1 BY 1
-             UNTIL (TABLE-IDX > WS-INDEX)
-           MOVE FUNCTION NUMVAL(RANGE-LOW(TABLE-IDX)) TO LO
-           MOVE FUNCTION NUMVAL(RANGE-HIGH(TABLE-IDX)) TO HI
+             UNTIL (TABLE-IDX > RANGE-COUNT)
+           MOVE RANGE-LO-NUM(TABLE-IDX) TO LO
+           MOVE RANGE-HI-NUM(TABLE-IDX) TO HI
            PERFORM VARYING I FROM LO BY 1 UNTIL I > HI
              MOVE "N" TO INVALID-FLAG
              MOVE 1 TO DIVISOR
@@ -158,6 +398,31 @@
              END-PERFORM
              IF INVALID-FLAG = "Y" THEN
                ADD I TO TOTAL
+               ADD I TO LINE-TOTAL
+               PERFORM WRITE-INVALID-ID-DETAIL
              END-IF
            END-PERFORM
          END-PERFORM.
+
+       WRITE-INVALID-ID-DETAIL.
+         MOVE I TO DISP-ID
+         MOVE J TO DISP-J
+         MOVE SPACES TO DETAIL-RECORD
+         STRING "line " DELIMITED BY SIZE
+             FUNCTION TRIM(DISP-LINE-NUM) DELIMITED BY SIZE
+             " id " DELIMITED BY SIZE
+             FUNCTION TRIM(DISP-ID) DELIMITED BY SIZE
+             " range " DELIMITED BY SIZE
+             FUNCTION TRIM(RANGE-LOW(TABLE-IDX)) DELIMITED BY SIZE
+             "-" DELIMITED BY SIZE
+             FUNCTION TRIM(RANGE-HIGH(TABLE-IDX)) DELIMITED BY SIZE
+             " repeat-len " DELIMITED BY SIZE
+             FUNCTION TRIM(DISP-J) DELIMITED BY SIZE
+             " flagged" DELIMITED BY SIZE
+             INTO DETAIL-RECORD
+         END-STRING
+         WRITE DETAIL-RECORD.
+
+       COPY AUDITPARA.
+
+       COPY CSVPARA.
