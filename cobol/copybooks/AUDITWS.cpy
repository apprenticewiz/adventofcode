@@ -0,0 +1,6 @@
+       77 AUDIT-STATUS         PIC X(2).
+       77 AUDIT-PROGRAM        PIC X(8).
+       77 AUDIT-RESULT-TEXT    PIC X(20) VALUE SPACES.
+       77 AUDIT-RULE-VERSION   PIC X(8) VALUE SPACES.
+       77 AUDIT-RC             PIC 9(4).
+       77 DISP-AUDIT-RC        PIC Z(4).
