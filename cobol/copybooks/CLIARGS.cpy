@@ -0,0 +1,5 @@
+       77 ARGC                 PIC 9(4).
+       77 PROGNAME             PIC X(256).
+       77 ARG                  PIC X(256) VALUE SPACES.
+       77 FILENAME             PIC X(256).
+       77 EOF-FLAG             PIC X(1) VALUE "N".
