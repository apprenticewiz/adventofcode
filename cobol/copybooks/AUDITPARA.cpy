@@ -0,0 +1,33 @@
+       WRITE-AUDIT-RECORD.
+           MOVE RETURN-CODE TO AUDIT-RC
+           MOVE AUDIT-RC TO DISP-AUDIT-RC
+           OPEN EXTEND AUDIT-FILE
+           IF AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           MOVE SPACES TO AUDIT-RECORD
+           IF AUDIT-RULE-VERSION = SPACES
+               STRING FUNCTION TRIM(AUDIT-PROGRAM) DELIMITED BY SIZE
+                   " file=" DELIMITED BY SIZE
+                   FUNCTION TRIM(FILENAME) DELIMITED BY SIZE
+                   " result=" DELIMITED BY SIZE
+                   FUNCTION TRIM(AUDIT-RESULT-TEXT) DELIMITED BY SIZE
+                   " rc=" DELIMITED BY SIZE
+                   FUNCTION TRIM(DISP-AUDIT-RC) DELIMITED BY SIZE
+                   INTO AUDIT-RECORD
+               END-STRING
+           ELSE
+               STRING FUNCTION TRIM(AUDIT-PROGRAM) DELIMITED BY SIZE
+                   " file=" DELIMITED BY SIZE
+                   FUNCTION TRIM(FILENAME) DELIMITED BY SIZE
+                   " result=" DELIMITED BY SIZE
+                   FUNCTION TRIM(AUDIT-RESULT-TEXT) DELIMITED BY SIZE
+                   " rc=" DELIMITED BY SIZE
+                   FUNCTION TRIM(DISP-AUDIT-RC) DELIMITED BY SIZE
+                   " version=" DELIMITED BY SIZE
+                   FUNCTION TRIM(AUDIT-RULE-VERSION) DELIMITED BY SIZE
+                   INTO AUDIT-RECORD
+               END-STRING
+           END-IF
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-FILE.
