@@ -0,0 +1,3 @@
+       SELECT AUDIT-FILE ASSIGN TO "AUDIT.TRL"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS AUDIT-STATUS.
