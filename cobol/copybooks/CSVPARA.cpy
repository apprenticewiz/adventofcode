@@ -0,0 +1,42 @@
+           WRITE-CSV-RECORD.
+               MOVE SPACES TO CSV-RUN-DATE
+               STRING FUNCTION CURRENT-DATE(1:4) DELIMITED BY SIZE
+                   "-" DELIMITED BY SIZE
+                   FUNCTION CURRENT-DATE(5:2) DELIMITED BY SIZE
+                   "-" DELIMITED BY SIZE
+                   FUNCTION CURRENT-DATE(7:2) DELIMITED BY SIZE
+                   INTO CSV-RUN-DATE
+               END-STRING
+               OPEN EXTEND CSV-FILE
+               IF CSV-STATUS NOT = "00"
+                   OPEN OUTPUT CSV-FILE
+               END-IF
+               MOVE SPACES TO CSV-RECORD
+               IF AUDIT-RULE-VERSION = SPACES
+                   STRING FUNCTION TRIM(AUDIT-PROGRAM) DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       CSV-RUN-DATE DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       FUNCTION TRIM(FILENAME) DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       FUNCTION TRIM(AUDIT-RESULT-TEXT)
+                           DELIMITED BY SIZE
+                       INTO CSV-RECORD
+                   END-STRING
+               ELSE
+                   STRING FUNCTION TRIM(AUDIT-PROGRAM) DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       CSV-RUN-DATE DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       FUNCTION TRIM(FILENAME) DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       FUNCTION TRIM(AUDIT-RESULT-TEXT)
+                           DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       FUNCTION TRIM(AUDIT-RULE-VERSION)
+                           DELIMITED BY SIZE
+                       INTO CSV-RECORD
+                   END-STRING
+               END-IF
+               WRITE CSV-RECORD
+               CLOSE CSV-FILE.
