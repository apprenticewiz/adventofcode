@@ -0,0 +1,2 @@
+       FD CSV-FILE.
+       01 CSV-RECORD           PIC X(330).
