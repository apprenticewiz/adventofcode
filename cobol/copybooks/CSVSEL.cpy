@@ -0,0 +1,3 @@
+       SELECT CSV-FILE ASSIGN TO "RESULTS.CSV"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CSV-STATUS.
