@@ -0,0 +1,2 @@
+       77 CSV-STATUS           PIC X(2).
+       77 CSV-RUN-DATE         PIC X(10).
