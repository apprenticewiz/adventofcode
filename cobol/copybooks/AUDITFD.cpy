@@ -0,0 +1,2 @@
+       FD AUDIT-FILE.
+       01 AUDIT-RECORD          PIC X(350).
